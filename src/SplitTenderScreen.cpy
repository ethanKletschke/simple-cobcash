@@ -0,0 +1,37 @@
+      *Screen for entering up to 3 separate payments that together
+      *make up Amount Paid.
+       01  SC-Split-Tender-Screen
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
+
+      *    Clears the terminal screen.
+           05 BLANK SCREEN.
+
+           05 LINE 2 COL 3 VALUE "Split Tender".
+           05 LINE 3 COL 3 VALUE "------------".
+
+           05 LINE 5 COL 3 VALUE "Tender (C/H)".
+           05 LINE 5 COL PLUS 10 VALUE "Amount".
+
+           05 LINE 7 COL 1 VALUE '1'.
+           05 LINE 7 COL 3 PIC X(01) USING WS-Split-Tender-Type(1)
+              REVERSE-VIDEO
+              REQUIRED.
+           05 LINE 7 COL PLUS 4 PIC $ZZZZZ9.99 USING
+              WS-Split-Tender-Amount(1)
+              REVERSE-VIDEO
+              REQUIRED.
+
+           05 LINE 8 COL 1 VALUE '2'.
+           05 LINE 8 COL 3 PIC X(01) USING WS-Split-Tender-Type(2)
+              REVERSE-VIDEO.
+           05 LINE 8 COL PLUS 4 PIC $ZZZZZ9.99 USING
+              WS-Split-Tender-Amount(2)
+              REVERSE-VIDEO.
+
+           05 LINE 9 COL 1 VALUE '3'.
+           05 LINE 9 COL 3 PIC X(01) USING WS-Split-Tender-Type(3)
+              REVERSE-VIDEO.
+           05 LINE 9 COL PLUS 4 PIC $ZZZZZ9.99 USING
+              WS-Split-Tender-Amount(3)
+              REVERSE-VIDEO.
