@@ -3,8 +3,8 @@
            05 BLANK SCREEN.
 
            05 LINE 2 COL 3 VALUE "Error!"
-              BACKGROUND-COLOUR 14 *> Yellow
-              FOREGROUND-COLOUR 4 *> Red
+              BACKGROUND-COLOR 14 *> Yellow
+              FOREGROUND-COLOR 4 *> Red
               BLINK.
 
            05 LINE 4 COL 3 VALUE "Error Message: ".
