@@ -0,0 +1,30 @@
+      *Screen for supervisor sign-off when change owed exceeds the
+      *approval threshold.
+       01  SC-Supervisor-Screen
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
+
+      *    Clears the terminal screen.
+           05 BLANK SCREEN.
+
+           05 LINE 2 COL 3 VALUE "Supervisor Approval Required".
+           05 LINE 3 COL 3 VALUE "----------------------------".
+
+           05 LINE 5 COL 3 VALUE "Change exceeds the approval limit.".
+           05 LINE 6 COL 3 VALUE "A supervisor must swipe their card.".
+
+      *    Supervisor card number label
+           05 LINE 8 COL 3 VALUE "Supervisor Card Number: ".
+      *    Supervisor card number input
+           05 LINE 8 COL PLUS 1 PIC 9(16) USING
+              WS-Supervisor-Card-Number
+              REVERSE-VIDEO
+              REQUIRED.
+
+      *    Supervisor PIN label
+           05 LINE 9 COL 3 VALUE "Supervisor PIN: ".
+      *    Supervisor PIN input
+           05 LINE 9 COL PLUS 1 PIC 9(5) USING WS-Supervisor-PIN
+              REVERSE-VIDEO
+              REQUIRED
+              SECURE. *> Mask input with asterisks
