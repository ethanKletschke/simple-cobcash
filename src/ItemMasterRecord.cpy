@@ -0,0 +1,7 @@
+      *Record layout for the item master file (ITEMMSTR.DAT), keyed by
+      *item code - lets the cashier key a code on the Item Screen
+      *instead of typing the name and price by hand.
+       01  Item-Master-Record.
+           05 ITM-Item-Code PIC X(10).
+           05 ITM-Item-Name PIC X(20).
+           05 ITM-Item-Price PIC 999999V99.
