@@ -0,0 +1,15 @@
+      *Record layout for one non-interactive batch transaction
+      *(BATCHTXN.DAT) - a single line item per customer, enough to
+      *drive the same totalling/printing paragraphs as the screens.
+       01  Batch-Txn-Record.
+           05 BTX-Holder-Name PIC X(45).
+           05 BTX-Card-Number PIC 9(16).
+           05 BTX-PIN PIC 9(05).
+           05 BTX-Tender-Type PIC X(01).
+           05 BTX-Txn-Type PIC X(01).
+           05 BTX-Discount-Type PIC X(01).
+           05 BTX-Discount-Value PIC 9(06)V99.
+           05 BTX-Item-Name PIC X(20).
+           05 BTX-Item-Price PIC 9(06)V99.
+           05 BTX-Item-Qty PIC 9(03).
+           05 BTX-Paid PIC 9(06)V99.
