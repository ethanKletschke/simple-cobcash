@@ -1,7 +1,7 @@
       *Screen for user input (the "EFT transaction")
        01  SC-Input-Screen
-           BACKGROUND-COLOUR 7  *> White
-           FOREGROUND-COLOUR 0. *> Black
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
       *    Clears the terminal screen.
            05 BLANK SCREEN.
       *    Screen heading
@@ -14,28 +14,81 @@
            05 LINE 6 COL PLUS 1 PIC X(45) USING WS-Holder-Name
               REVERSE-VIDEO *> Reverses the colours of the input field
               REQUIRED. *> Can"t continue without filling this field in.
+      *    Card number label
+           05 LINE 7 COL 3 VALUE "Card Number: ".
+      *    Card number input
+           05 LINE 7 COLUMN PLUS 1 PIC 9(16) USING WS-Card-Number
+              REVERSE-VIDEO
+              REQUIRED.
       *    Card PIN number label
-           05 LINE 7 COL 3 VALUE "Card PIN: ".
+           05 LINE 8 COL 3 VALUE "Card PIN: ".
       *    Card PIN number input
-           05 LINE 7 COLUMN PLUS 1 PIC 9(5) USING WS-PIN
+           05 LINE 8 COLUMN PLUS 1 PIC 9(5) USING WS-PIN
               REVERSE-VIDEO
               REQUIRED
               SECURE. *> Mask input with asterisks
 
+      *    Tender type label - cash tenders skip the PIN check below
+           05 LINE 9 COL 3 VALUE "Tender Type (C=Card, H=Cash): ".
+      *    Tender type input
+           05 LINE 9 COL PLUS 1 PIC X(01) USING WS-Tender-Type
+              REVERSE-VIDEO
+              REQUIRED.
+
+      *    Transaction type label - a refund owes the customer back
+      *    instead of collecting Amount Paid from them.
+           05 LINE 10 COL 3 VALUE "Txn Type (S=Sale, R=Refund): ".
+      *    Transaction type input
+           05 LINE 10 COL PLUS 1 PIC X(01) USING WS-Txn-Type
+              REVERSE-VIDEO
+              REQUIRED.
+
+      *    Discount/coupon type label
+           05 LINE 11 COL 3 VALUE "Discount Type (F=Flat $, P=Pct): ".
+      *    Discount/coupon type input
+           05 LINE 11 COL PLUS 1 PIC X(01) USING WS-Discount-Type
+              REVERSE-VIDEO
+              REQUIRED.
+
+      *    Discount/coupon value label
+           05 LINE 12 COL 3 VALUE "Discount Value: ".
+      *    Discount/coupon value input
+           05 LINE 12 COL PLUS 1 PIC 999999V99 USING WS-Discount-Value
+              REVERSE-VIDEO
+              REQUIRED.
+
       *    Divider line
-           05 LINE 8 COL 3 VALUE "======================================
+           05 LINE 13 COL 3 VALUE "=====================================
       -    "================================".
 
       *    Funds transfer heading
-           05 LINE 10 COL 3 VALUE "Funds Transfer".
-           05 LINE 11 COL 3 VALUE "--------------".
+           05 LINE 15 COL 3 VALUE "Funds Transfer".
+           05 LINE 16 COL 3 VALUE "--------------".
+
+      *    Amount Owed is now totalled from the Item Screen, so it is
+      *    only shown here, never typed in. It does not yet reflect
+      *    the discount entered above - see Amt. Owed on the receipt.
+           05 LINE 18 COL 3 VALUE "Amount Owed: ".
+           05 LINE 18 COL PLUS 1 PIC $ZZZZZ9.99 FROM WS-Owed.
 
-           05 LINE 13 COL 3 VALUE "Amount Owed: ".
-           05 LINE 13 COL PLUS 1 PIC $ZZZZZ9.99 USING WS-Owed
+      *    For a refund this is ignored - the store pays back exactly
+      *    what it owes, so typing anything here is harmless.
+           05 LINE 19 COL 3 VALUE "Amount Paid: ".
+           05 LINE 19 COL PLUS 1 PIC $ZZZZZ9.99 USING WS-Paid
               REVERSE-VIDEO
               REQUIRED.
 
-           05 LINE 14 COL 3 VALUE "Amount Paid: ".
-           05 LINE 14 COL PLUS 1 PIC $ZZZZZ9.99 USING WS-Paid
-              REVERSE-VIDEO 
+      *    Lets the cashier park this sale instead of finishing it now
+      *    - the next customer slot picks it back up automatically.
+           05 LINE 21 COL 3 VALUE "Hold this transaction? (Y/N): ".
+           05 LINE 21 COL PLUS 1 PIC X(01) USING WS-Hold-Answer
+              REVERSE-VIDEO
+              REQUIRED.
+
+      *    "Y" here sends the cashier to a second screen to enter up
+      *    to 3 separate payments instead of the single Amount Paid
+      *    above - that field is overwritten by their total.
+           05 LINE 22 COL 3 VALUE "Split Tender? (Y/N): ".
+           05 LINE 22 COL PLUS 1 PIC X(01) USING WS-Split-Tender-Answer
+              REVERSE-VIDEO
               REQUIRED.
