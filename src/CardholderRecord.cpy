@@ -0,0 +1,14 @@
+      *Record layout for the cardholder/employee master file
+      *(CARDHOLD.DAT), keyed by card/account number.
+       01  Cardholder-Record.
+      *    The card or account number (the file's record key)
+           05 CH-Card-Number PIC 9(16).
+      *    Card PIN, checked against what the cashier keys in
+           05 CH-PIN PIC 9(5).
+      *    Name on file, for reference only
+           05 CH-Holder-Name PIC X(45).
+      *    "Y" if this card belongs to a supervisor/employee who may
+      *    authorise overrides (see the large-change-owed approval)
+           05 CH-Supervisor-Flag PIC X(01).
+               88 CH-Is-Supervisor VALUE "Y".
+               88 CH-Not-Supervisor VALUE "N".
