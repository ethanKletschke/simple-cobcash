@@ -4,11 +4,88 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *    Declare the file to write the receipt report to
-           SELECT Receipt-File ASSIGN TO "Receipt.txt"
-           ORGANISATION SEQUENTIAL
+      *    Declare the file to write the receipt report to. The name
+      *    is built fresh for each transaction (see
+      *    Build-Receipt-Filename-Section) so every receipt is kept,
+      *    instead of each one overwriting the last.
+           SELECT Receipt-File ASSIGN TO WS-Receipt-Filename
+           ORGANIZATION SEQUENTIAL
       *    Lock the file for use in this program only
            SHARING WITH NO OTHER.
+      *    Holds the last-used transaction number, so receipt numbers
+      *    keep counting up across separate runs of CobCash.
+           SELECT Counter-File ASSIGN TO "TXNCTR.DAT"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-Counter-Rel-Key
+           FILE STATUS IS WS-Counter-Status.
+      *    Cardholder/employee master file, keyed by card number, used
+      *    to validate the PIN keyed in on the Input Screen.
+           SELECT Cardholder-File ASSIGN TO "CARDHOLD.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CH-Card-Number
+           FILE STATUS IS WS-Cardholder-Status.
+      *    Void/reversal record for a transaction that already printed
+      *    a receipt. Shares the same numbering as Receipt-File so a
+      *    void shows up in its place when reconciliation walks the
+      *    transaction range.
+           SELECT Void-File ASSIGN TO WS-Void-Filename
+           ORGANIZATION SEQUENTIAL
+           SHARING WITH NO OTHER.
+      *    Machine-parseable export, one row per transaction, appended
+      *    to across the life of the file so it can be imported into
+      *    the shop's accounting spreadsheet. The name is rebuilt each
+      *    time it's written (see Build-Csv-Filename-Section) so the
+      *    export rolls over to a new file at the start of each day.
+           SELECT Csv-File ASSIGN TO WS-Csv-Filename
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Csv-Status.
+      *    Store branding (name/address/currency) - kept out of the
+      *    program so it can be rebranded without a recompile.
+           SELECT Store-Config-File ASSIGN TO "STORECFG.DAT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Store-Config-Status.
+      *    Re-opens the last transaction's own receipt file for the
+      *    cashier to see again without re-running the sale.
+           SELECT Receipt-In-File ASSIGN TO WS-Last-Receipt-Filename
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Receipt-In-Status.
+      *    Feeds transactions in non-interactively when COBCASH_BATCH
+      *    is set, instead of prompting a cashier at the Item/Input
+      *    screens - one record per customer, read in order.
+           SELECT Batch-Txn-File ASSIGN TO "BATCHTXN.DAT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Batch-Txn-Status.
+      *    Loyalty points balance per card, earned on sales.
+           SELECT Loyalty-File ASSIGN TO "LOYALTY.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS LOY-Card-Number
+           FILE STATUS IS WS-Loyalty-Status.
+      *    Holds a single partially-entered transaction across runs so
+      *    it can be picked back up by the next customer slot.
+           SELECT Parked-Txn-File ASSIGN TO "PARKED.DAT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Parked-Status.
+      *    Running log of every error screen shown, appended to across
+      *    the life of the file for later troubleshooting.
+           SELECT Error-Log-File ASSIGN TO "ERRORLOG.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Error-Log-Status.
+      *    Spool file for the attached receipt printer - a copy of
+      *    every printed receipt is appended here when COBCASH_PRINTER
+      *    names a spool/device path.
+           SELECT Printer-File ASSIGN TO WS-Printer-Device-Name
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Printer-Status.
+      *    Item master file, keyed by item code, used to auto-fill an
+      *    item's name and price on the Item Screen from its code.
+           SELECT Item-Master-File ASSIGN TO "ITEMMSTR.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ITM-Item-Code
+           FILE STATUS IS WS-Item-Master-Status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,6 +94,55 @@
       *Link "Receipt.txt" to its corresponding report
            REPORT IS Receipt-Report.
 
+      *File description for the cardholder master file.
+       FD  Cardholder-File.
+           COPY "CardholderRecord.cpy".
+
+      *File description for the transaction-number counter file.
+       FD  Counter-File.
+       01  Counter-Record.
+           05 CTR-Last-Txn-Number PIC 9(10).
+
+      *File description for a void/reversal record.
+       FD  Void-File.
+       01  Void-Line-Record PIC X(80).
+
+      *File description for the CSV export of each transaction.
+       FD  Csv-File.
+       01  Csv-Line-Record PIC X(120).
+
+      *File description for the store branding config record.
+       FD  Store-Config-File.
+           COPY "StoreConfigRecord.cpy".
+
+      *File description for re-reading the last receipt printed.
+       FD  Receipt-In-File.
+       01  Receipt-In-Line-Record PIC X(80).
+
+      *File description for non-interactive batch transaction input.
+       FD  Batch-Txn-File.
+           COPY "BatchTxnRecord.cpy".
+
+      *File description for the loyalty points master file.
+       FD  Loyalty-File.
+           COPY "LoyaltyRecord.cpy".
+
+      *File description for a held/parked transaction.
+       FD  Parked-Txn-File.
+           COPY "ParkedTxnRecord.cpy".
+
+      *File description for the error log.
+       FD  Error-Log-File.
+       01  Error-Log-Record PIC X(80).
+
+      *File description for the receipt printer spool.
+       FD  Printer-File.
+       01  Printer-Line-Record PIC X(80).
+
+      *File description for the item master file.
+       FD  Item-Master-File.
+           COPY "ItemMasterRecord.cpy".
+
        WORKING-STORAGE SECTION.
       *Data about the card.
        01  WS-Card-Data.
@@ -24,6 +150,168 @@
            05 WS-Holder-Name PIC X(45).
       *    Card PIN
            05 WS-PIN PIC 9(5).
+      *    Card/account number, looked up on Cardholder-File
+           05 WS-Card-Number PIC 9(16).
+      *    Card number masked to its last four digits, for display
+           05 WS-Masked-Card-Number PIC X(16) VALUE SPACES.
+      *    How the customer is paying - card (EFT) tenders are PIN
+      *    checked, cash tenders are not.
+           05 WS-Tender-Type PIC X(01) VALUE "C".
+               88 WS-Tender-Is-Card VALUE "C" "c".
+               88 WS-Tender-Is-Cash VALUE "H" "h".
+      *    Tender type, spelled out for the Output Screen and receipt
+           05 WS-Disp-Tender PIC X(04) VALUE "Card".
+      *    Sale vs refund/return - a refund owes the customer money
+      *    back instead of collecting it from them.
+           05 WS-Txn-Type PIC X(01) VALUE "S".
+               88 WS-Txn-Is-Sale VALUE "S" "s".
+               88 WS-Txn-Is-Refund VALUE "R" "r".
+      *    Txn type, spelled out for the receipt heading
+           05 WS-Disp-Txn-Type PIC X(07) VALUE "Receipt".
+      *File status for the cardholder master file ("00" = OK)
+       01  WS-Cardholder-Status PIC X(02).
+      *Transaction numbering - one receipt file per transaction.
+       01  WS-Txn-Numbering.
+      *    This transaction's number, read from Counter-File
+           05 WS-Txn-Number PIC 9(10) VALUE 0.
+      *    The receipt filename built from WS-Txn-Number
+           05 WS-Receipt-Filename PIC X(24).
+      *    Relative key/status for Counter-File
+           05 WS-Counter-Rel-Key PIC 9(04) COMP VALUE 1.
+           05 WS-Counter-Status PIC X(02).
+      *    Remembers the most recently printed receipt filename, so
+      *    the cashier can ask to see it again from the Output Screen.
+           05 WS-Last-Receipt-Filename PIC X(24) VALUE SPACES.
+           05 WS-Receipt-In-Status PIC X(02).
+               88 WS-Receipt-In-Opened-OK VALUE "00".
+           05 WS-Receipt-In-EOF-Flag PIC X(01) VALUE "N".
+               88 WS-Receipt-In-EOF VALUE "Y".
+      *File status for the CSV export file ("00" = OK, "35" = missing)
+       01  WS-Csv-Status PIC X(02).
+      *Date-stamped CSV export filename, rebuilt each time it's
+      *written so the export rolls over to a new file every day
+      *instead of growing without bound.
+       01  WS-Csv-Filename-Data.
+           05 WS-Csv-Date-Stamp PIC 9(08) VALUE 0.
+           05 WS-Csv-Filename PIC X(20) VALUE SPACES.
+      *File status for the store branding config file
+       01  WS-Store-Config-Status PIC X(02).
+      *File status for the batch transaction input file
+       01  WS-Batch-Txn-Status PIC X(02).
+      *File status for the loyalty points master file
+       01  WS-Loyalty-Status PIC X(02).
+      *Points earned on the current transaction and the balance to
+      *show on the receipt after crediting them.
+       01  WS-Loyalty-Points.
+           05 WS-Loyalty-Points-Earned PIC 9(05) VALUE 0.
+           05 WS-Disp-Loyalty-Points PIC ZZZZ9.
+      *File status for the parked-transaction file
+       01  WS-Parked-Status PIC X(02).
+      *"Y" when this customer's slot was filled by resuming a held
+      *transaction instead of running the Item/Input screens.
+       01  WS-Resume-Flag PIC X(01) VALUE "N".
+           88 WS-Resume-Pending VALUE "Y".
+           88 WS-Resume-Not-Pending VALUE "N".
+      *Cashier's answer to "Continue this transaction? (Y/N)" on the
+      *held-transaction confirmation screen.
+       01  WS-Resume-Confirm PIC X(01) VALUE "N".
+           88 WS-Resume-Confirmed VALUE "Y" "y".
+      *File status for the error log file
+       01  WS-Error-Log-Status PIC X(02).
+      *File status for the receipt printer spool
+       01  WS-Printer-Status PIC X(02).
+      *File status for the item master file
+       01  WS-Item-Master-Status PIC X(02).
+      *Store branding, read from Store-Config-File at startup and held
+      *here for the life of the session - defaults cover a missing
+      *config file so the till still runs unbranded.
+       01  WS-Store-Branding.
+           05 WS-Store-Name PIC X(30) VALUE "CobCash".
+           05 WS-Store-Address PIC X(40) VALUE SPACES.
+           05 WS-Currency-Symbol PIC X(01) VALUE "$".
+      *Plain, unsigned edited copies of the money fields for the CSV
+      *export, so the row holds numbers an accounting tool can read
+      *without stripping out "$" and "," first.
+       01  WS-Csv-Finances.
+           05 WS-Csv-Owed PIC ZZZZZ9.99.
+           05 WS-Csv-Paid PIC ZZZZZ9.99.
+           05 WS-Csv-Change PIC ZZZZZ9.99.
+      *Data captured on the Void Screen for a void/reversal record.
+       01  WS-Void-Data.
+      *    Transaction number of the receipt being reversed
+           05 WS-Void-Txn-Ref PIC 9(10) VALUE 0.
+      *    Cashier's reason for the void
+           05 WS-Void-Reason PIC X(40) VALUE SPACES.
+      *    Confirms the cashier really wants to record the void
+           05 WS-Void-Confirm PIC X(01) VALUE "N".
+               88 WS-Void-Confirmed VALUE "Y" "y".
+      *    Cashier's answer to "Void a previous transaction?"
+           05 WS-Void-Answer PIC X(01) VALUE "N".
+      *    This void record's own number and filename, drawn from the
+      *    same Counter-File sequence as receipts
+           05 WS-Void-Txn-Number PIC 9(10) VALUE 0.
+           05 WS-Void-Filename PIC X(24).
+      *Controls the multi-customer session loop.
+       01  WS-Session-Switches.
+      *    "Y" while there are more customers to serve this session
+           05 WS-More-Customers-Flag PIC X(01) VALUE "Y".
+               88 WS-More-Transactions VALUE "Y".
+               88 WS-No-More-Transactions VALUE "N".
+      *    "Y" when the current transaction was rejected and should
+      *    not be receipted or added to the batch subtotal
+           05 WS-Skip-Receipt PIC X(01) VALUE "N".
+               88 WS-Skip-This-Receipt VALUE "Y".
+               88 WS-Print-This-Receipt VALUE "N".
+      *    Cashier's answer to "Another transaction?" on Output Screen
+           05 WS-Another-Txn-Answer PIC X(01) VALUE "Y".
+      *    Cashier's answer to "Reprint last receipt?" on Output Screen
+           05 WS-Reprint-Answer PIC X(01) VALUE "N".
+               88 WS-Reprint-Requested VALUE "Y" "y".
+      *    Cashier's answer to "Hold this transaction?" on Input Screen
+           05 WS-Hold-Answer PIC X(01) VALUE "N".
+               88 WS-Hold-Requested VALUE "Y" "y".
+      *    Cashier's answer to "Split tender?" on Input Screen
+           05 WS-Split-Tender-Answer PIC X(01) VALUE "N".
+               88 WS-Split-Tender-Requested VALUE "Y" "y".
+      *    "Y" when a supervisor card has asked to see the Debug Screen
+           05 WS-Debug-Flag PIC X(01) VALUE "N".
+               88 WS-Debug-Mode-On VALUE "Y".
+               88 WS-Debug-Mode-Off VALUE "N".
+      *    Holds the COBCASH_DEBUG environment variable, if any
+           05 WS-Debug-Env-Value PIC X(01) VALUE SPACES.
+      *    "Y" when COBCASH_BATCH is set - transactions are then read
+      *    from Batch-Txn-File instead of prompting a cashier
+           05 WS-Batch-Flag PIC X(01) VALUE "N".
+               88 WS-Batch-Mode-On VALUE "Y".
+      *    Holds the COBCASH_BATCH environment variable, if any
+           05 WS-Batch-Env-Value PIC X(01) VALUE SPACES.
+      *    "Y" when COBCASH_PRINTER names a spool/device path - every
+      *    printed receipt is then copied to Printer-File as well
+           05 WS-Printer-Flag PIC X(01) VALUE "N".
+               88 WS-Printer-Mode-On VALUE "Y".
+      *    Spool/device path named by COBCASH_PRINTER, if any
+           05 WS-Printer-Device-Name PIC X(40) VALUE SPACES.
+      *    Identifies which cashier is running this session - entered
+      *    once at startup, printed on every receipt for that session.
+           05 WS-Cashier-ID PIC X(10) VALUE SPACES.
+      *Lets the cashier re-key a mistyped Amount Paid instead of
+      *losing the whole transaction.
+       01  WS-Payment-Retries.
+           05 WS-Payment-Retry-Count PIC 9(01) VALUE 0.
+           05 WS-Max-Payment-Retries PIC 9(01) VALUE 3.
+      *Change owed (or, on a refund, the amount paid back) above this
+      *amount needs a supervisor's sign-off before the receipt prints;
+      *card/PIN keyed on the same screen are checked against
+      *Cardholder-File's supervisor flag. The default below is
+      *overridden from Store-Config-File, same as the branding fields.
+       01  WS-Change-Approval.
+           05 WS-Change-Approval-Threshold PIC 9(06)V99 VALUE 100.00.
+           05 WS-Supervisor-Card-Number PIC 9(16) VALUE 0.
+           05 WS-Supervisor-PIN PIC 9(05) VALUE 0.
+      *Running subtotal of Amt. Owed across this session's transactions.
+       01  WS-Batch-Finances.
+           05 WS-Batch-Subtotal PIC 999999V99 VALUE 0.
+           05 WS-Disp-Batch-Subtotal PIC $$$$,$$9.99 VALUE 0.
       *Plain numeric fields for calculating and storing financial data.
        01  WS-Calc-Finances.
       *    Amount Paid (for calculations)
@@ -32,6 +320,21 @@
            05 WS-Owed PIC 999999V99 VALUE 0.
       *    Change left over (for calculations)
            05 WS-Change PIC 999999V99 VALUE 0.
+      *    Sum of item price * qty, before tax and discount
+           05 WS-Item-Subtotal PIC 999999V99 VALUE 0.
+      *    Sales tax rate applied to WS-Item-Subtotal
+           05 WS-Tax-Rate PIC 9V999 VALUE 0.080.
+      *    Sales tax computed from WS-Item-Subtotal
+           05 WS-Tax PIC 999999V99 VALUE 0.
+      *    "F" = WS-Discount-Value is a flat dollar amount,
+      *    "P" = WS-Discount-Value is a percentage (e.g. 10.00 = 10%)
+           05 WS-Discount-Type PIC X(01) VALUE "F".
+               88 WS-Discount-Is-Flat VALUE "F" "f".
+               88 WS-Discount-Is-Percent VALUE "P" "p".
+      *    Discount/coupon value, as typed (amount or percentage)
+           05 WS-Discount-Value PIC 999999V99 VALUE 0.
+      *    Discount/coupon amount, once resolved to dollars
+           05 WS-Discount-Amount PIC 999999V99 VALUE 0.
       *Edited numeric fields for displaying financial data.
        01  WS-Disp-Finances.
       *    Amount Paid (for display)
@@ -40,12 +343,44 @@
            05 WS-Disp-Owed PIC $$$$,$$9.99 VALUE 0.
       *    Change left over (for display)
            05 WS-Disp-Change PIC $$$$,$$9.99 VALUE 0.
+      *    Sales tax (for display)
+           05 WS-Disp-Tax PIC $$$$,$$9.99 VALUE 0.
+      *    Discount/coupon amount (for display)
+           05 WS-Disp-Discount PIC $$$$,$$9.99 VALUE 0.
+      *Breaks WS-Change down into bills and coins, so the cashier knows
+      *exactly what to hand back.
+       01  WS-Change-Breakdown.
+           05 WS-Change-Remaining PIC 999999V99 VALUE 0.
+           05 WS-Count-Twenties PIC 9(03) VALUE 0.
+           05 WS-Count-Tens PIC 9(03) VALUE 0.
+           05 WS-Count-Fives PIC 9(03) VALUE 0.
+           05 WS-Count-Ones PIC 9(03) VALUE 0.
+           05 WS-Count-Quarters PIC 9(03) VALUE 0.
+           05 WS-Count-Dimes PIC 9(03) VALUE 0.
+           05 WS-Count-Nickels PIC 9(03) VALUE 0.
+           05 WS-Count-Pennies PIC 9(03) VALUE 0.
+      *Edited change-breakdown counts, for building the receipt lines.
+       01  WS-Disp-Change-Breakdown.
+           05 WS-Disp-Count-Twenties PIC ZZ9.
+           05 WS-Disp-Count-Tens PIC ZZ9.
+           05 WS-Disp-Count-Fives PIC ZZ9.
+           05 WS-Disp-Count-Ones PIC ZZ9.
+           05 WS-Disp-Count-Quarters PIC ZZ9.
+           05 WS-Disp-Count-Dimes PIC ZZ9.
+           05 WS-Disp-Count-Nickels PIC ZZ9.
+           05 WS-Disp-Count-Pennies PIC ZZ9.
+      *The two printed change-breakdown lines.
+       01  WS-Change-Breakdown-Lines.
+           05 WS-Bills-Breakdown PIC X(45) VALUE SPACES.
+           05 WS-Coins-Breakdown PIC X(45) VALUE SPACES.
       *Error fields
        01  WS-Error-Values.
            05 WS-Error-Msg PIC X(25) VALUE "Unspecified Error".
            05 WS-Error-Code PIC ZZ9 VALUE 0.
       *Today's date, for use in the REPORT section.
        01  WS-Date PIC 9999/99/99.
+      *Time of the current transaction, for use in the REPORT section.
+       01  WS-Time PIC 99/99/99.
       *Miscellaneous data item for report formatting
        01  WS-Equals-Divider PIC X(45) VALUE ALL "=".
 
@@ -57,35 +392,99 @@
            05 WS-Prices PIC 999999V99 OCCURS 5 TIMES.
       *    Item quantities "table"
            05 WS-Quantities PIC 999 OCCURS 5 TIMES.
+      *    Item code "table" - keying a code here auto-fills the name
+      *    and price for that row from Item-Master-File
+           05 WS-Item-Codes PIC X(10) OCCURS 5 TIMES.
       *    Index for PERFORM loops on these tables
            05 I USAGE INDEX.
+      *Holds the item currently being totalled or printed on the
+      *receipt, one table row at a time.
+       01  WS-Cur-Item.
+           05 WS-Cur-Item-Name PIC X(20).
+           05 WS-Cur-Item-Price PIC 999999V99.
+           05 WS-Cur-Item-Qty PIC 999.
+           05 WS-Cur-Item-Total PIC 999999V99.
+
+      *Split Tender Screen "Table" - up to 3 separate payments making
+      *up Amount Paid between them, each printed as its own line.
+       01  WS-Split-Tender-Table.
+      *    Tender type per entry ("C"=Card, "H"=Cash)
+           05 WS-Split-Tender-Type PIC X(01) OCCURS 3 TIMES.
+      *    Amount tendered per entry
+           05 WS-Split-Tender-Amount PIC 999999V99 OCCURS 3 TIMES.
+      *    Index for PERFORM loops on this table
+           05 J USAGE INDEX.
+      *Holds the split-tender entry currently being totalled or
+      *printed on the receipt, one table row at a time.
+       01  WS-Cur-Split-Tender.
+           05 WS-Cur-Tender-Disp PIC X(04).
+           05 WS-Cur-Tender-Amount PIC 999999V99.
 
        REPORT SECTION.
       *The receipt report description
        RD  Receipt-Report
            CONTROLS ARE FINAL *> Don't group fields
-           PAGE LIMIT IS 11 LINES *> File is 11 lines long
+           PAGE LIMIT IS 40 LINES *> Room for up to 5 line items
                HEADING 1 *> heading at line 1
-               FIRST DETAIL 5 *> Start of body at line 5
-               LAST DETAIL 10. *> End of body at line 10
+               FIRST DETAIL 9 *> Start of body at line 9
+               LAST DETAIL 19. *> End of body at line 19
 
       *The heading of the receipt
        01  TYPE IS PAGE HEADING.
            05 LINE PLUS 1. *> Line 1 of receipt
       *        A divider made up of "=" signs
                10 COL 1 PIC X(45) SOURCE WS-Equals-Divider.
+           05 LINE PLUS 1.
+               10 COL 1 PIC X(30) SOURCE WS-Store-Name.
+           05 LINE PLUS 1.
+               10 COL 1 PIC X(40) SOURCE WS-Store-Address.
            05 LINE PLUS 2.
-               10 COL 1 VALUE "CobCash Receipt". *> Title
+               10 COL 1 PIC X(07) SOURCE WS-Disp-Txn-Type. *> Title
                10 COL 25 PIC 9999/99/99 SOURCE WS-Date. *> Today's date
+               10 COL 36 PIC 99/99/99 SOURCE WS-Time. *> Txn time
+           05 LINE PLUS 1.
+               10 COL 1 VALUE "Txn #: ".
+               10 COL 8 PIC 9(10) SOURCE WS-Txn-Number.
+               10 COL 20 VALUE "Cashier: ".
+               10 COL 29 PIC X(10) SOURCE WS-Cashier-ID.
            05 LINE PLUS 2.
       *        A divider made up of "=" signs
                10 COL 1 PIC X(45) SOURCE WS-Equals-Divider.
 
-      *Receipt body
+      *Receipt body - one line per item purchased
+       01  Item-Detail-Line TYPE DETAIL.
+           05 LINE PLUS 1.
+              10 COL 1 PIC X(20) SOURCE WS-Cur-Item-Name.
+              10 COL 22 PIC ZZ9 SOURCE WS-Cur-Item-Qty.
+              10 COL 26 VALUE "x".
+              10 COL 28 PIC $ZZZZZ9.99 SOURCE WS-Cur-Item-Price.
+              10 COL 38 PIC $ZZZZZ9.99 SOURCE WS-Cur-Item-Total.
+
+      *Receipt body - one line per split-tender payment, printed only
+      *when the cashier chose to split the payment across tenders.
+       01  Tender-Detail-Line TYPE DETAIL.
+           05 LINE PLUS 1.
+              10 COL 1 VALUE "  Paid via ".
+              10 COL 12 PIC X(04) SOURCE WS-Cur-Tender-Disp.
+              10 COL 28 PIC $ZZZZZ9.99 SOURCE WS-Cur-Tender-Amount.
+
+      *Receipt totals
        01  TYPE CONTROL FOOTING FINAL.
            05 LINE PLUS 1.
               10 COL 1 VALUE "Cardholder Name:".
               10 COL 25 PIC X(45) SOURCE WS-Holder-Name.
+           05 LINE PLUS 1.
+              10 COL 1 VALUE "Card Number:".
+              10 COL 25 PIC X(16) SOURCE WS-Masked-Card-Number.
+           05 LINE PLUS 1.
+              10 COL 1 VALUE "Tender:".
+              10 COL 25 PIC X(04) SOURCE WS-Disp-Tender.
+           05 LINE PLUS 1.
+              10 COL 1 VALUE "Sales Tax:".
+              10 COL 25 PIC $ZZZ,ZZ9.99 SOURCE WS-Tax.
+           05 LINE PLUS 1.
+              10 COL 1 VALUE "Discount:".
+              10 COL 25 PIC $ZZZ,ZZ9.99 SOURCE WS-Discount-Amount.
            05 LINE PLUS 1.
               10 COL 1 VALUE "Amt. Owed:".
               10 COL 25 PIC $ZZZ,ZZ9.99 SOURCE WS-Owed.
@@ -95,6 +494,13 @@
            05 LINE PLUS 1.
               10 COL 1 VALUE "Change:".
               10 COL 25 PIC $ZZZ,ZZ9.99 SOURCE WS-Change.
+           05 LINE PLUS 1.
+              10 COL 1 PIC X(45) SOURCE WS-Bills-Breakdown.
+           05 LINE PLUS 1.
+              10 COL 1 PIC X(45) SOURCE WS-Coins-Breakdown.
+           05 LINE PLUS 1.
+              10 COL 1 VALUE "Loyalty Points:".
+              10 COL 25 PIC ZZZZ9 SOURCE WS-Disp-Loyalty-Points.
            05 LINE PLUS 2.
               10 COL 1 VALUE "Thank you for your patronage!".
 
@@ -105,76 +511,915 @@
        COPY "OutputScreen.cpy".
        COPY "ErrorScreen.cpy".
        COPY "ItemScreen.cpy".
+       COPY "DebugScreen.cpy".
+       COPY "VoidScreen.cpy".
+       COPY "ResumeScreen.cpy".
+       COPY "CashierScreen.cpy".
+       COPY "SupervisorScreen.cpy".
+       COPY "SplitTenderScreen.cpy".
 
        PROCEDURE DIVISION.
        INITIALISATION SECTION. *> Initialise all the data in this app
       *Initialise data items without a VALUE clause
-           INITIALISE WS-Card-Data.
-           INITIALISE WS-Date.
+           INITIALIZE WS-Card-Data.
+           INITIALIZE WS-Date.
+           INITIALIZE WS-Time.
 
-      *    Store today's date for use in the report
+      *    Store today's date/time for use in the report - re-stamped
+      *    per transaction in Print-Receipt-Section, but set here too
+      *    so anything logged before the first receipt prints (e.g. an
+      *    error on the very first customer) isn't blank.
            MOVE FUNCTION CURRENT-DATE(1:8)
                TO WS-Date.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+               TO WS-Time.
+
+      *    Support staff set COBCASH_DEBUG=Y to unlock the Debug Screen
+      *    for supervisor cards - no special debug recompile needed.
+           ACCEPT WS-Debug-Env-Value FROM ENVIRONMENT "COBCASH_DEBUG"
+           IF WS-Debug-Env-Value = "Y" OR WS-Debug-Env-Value = "y" THEN
+               SET WS-Debug-Mode-On TO TRUE
+           END-IF.
+
+      *    Support staff set COBCASH_BATCH=Y to feed transactions from
+      *    BATCHTXN.DAT instead of running the Item/Input screens.
+           ACCEPT WS-Batch-Env-Value FROM ENVIRONMENT "COBCASH_BATCH"
+           IF WS-Batch-Env-Value = "Y" OR WS-Batch-Env-Value = "y" THEN
+               SET WS-Batch-Mode-On TO TRUE
+               OPEN INPUT Batch-Txn-File
+           END-IF.
+
+      *    Support staff set COBCASH_PRINTER to the attached receipt
+      *    printer's spool file/device path to have every receipt
+      *    copied there as well as to its own numbered file.
+           ACCEPT WS-Printer-Device-Name
+               FROM ENVIRONMENT "COBCASH_PRINTER"
+           IF WS-Printer-Device-Name NOT = SPACES THEN
+               SET WS-Printer-Mode-On TO TRUE
+           END-IF.
+
+           OPEN INPUT Cardholder-File.
+           OPEN INPUT Item-Master-File.
+
+      *    Pick up store branding, if a config file has been dropped
+      *    in next to the program - otherwise keep the defaults above.
+           OPEN INPUT Store-Config-File.
+           IF WS-Store-Config-Status = "00" THEN
+               READ Store-Config-File
+                   NOT AT END
+                       MOVE SCFG-Store-Name TO WS-Store-Name
+                       MOVE SCFG-Store-Address TO WS-Store-Address
+                       MOVE SCFG-Currency-Symbol TO WS-Currency-Symbol
+                       MOVE SCFG-Change-Threshold
+                           TO WS-Change-Approval-Threshold
+               END-READ
+               CLOSE Store-Config-File
+           END-IF.
+
+      *    Find out who's running the register before serving anyone,
+      *    so every receipt this session can carry a cashier ID.
+           DISPLAY SC-Cashier-Screen.
+           ACCEPT SC-Cashier-Screen.
+
+      *    Serve customers, one transaction at a time, until the
+      *    cashier says there are no more for this session.
+           PERFORM Transaction-Loop-Section.
+
+           CLOSE Cardholder-File.
+           CLOSE Item-Master-File.
+
+      *    Stop program
+           STOP RUN.
+
+       Transaction-Loop-Section SECTION. *> Repeat until session is done
+           SET WS-More-Transactions TO TRUE.
+           PERFORM Run-One-Transaction-Section
+               UNTIL WS-No-More-Transactions.
+
+       Run-One-Transaction-Section SECTION. *> Handle one customer
+           SET WS-Print-This-Receipt TO TRUE.
+
+           PERFORM USER-INPUT.
+
+           IF WS-Print-This-Receipt THEN
+               PERFORM Processing-User-Input
+           END-IF.
+
+           IF WS-Print-This-Receipt THEN
+               PERFORM Print-Receipt-Section
+      *        A refund reduces the batch subtotal instead of adding
+      *        to it - never let it go negative on an unsigned field.
+               IF WS-Txn-Is-Refund THEN
+                   IF WS-Owed > WS-Batch-Subtotal THEN
+                       MOVE 0 TO WS-Batch-Subtotal
+                   ELSE
+                       SUBTRACT WS-Owed FROM WS-Batch-Subtotal
+                   END-IF
+               ELSE
+                   ADD WS-Owed TO WS-Batch-Subtotal
+               END-IF
+           END-IF.
+
+           PERFORM Ask-Another-Transaction-Section.
 
        USER-INPUT SECTION. *> Show the user input screens
-      *    Open the Receipt.txt file and start recording values
-      *    for its report.
-           OPEN OUTPUT Receipt-File.
-           INITIATE Receipt-Report.
+      *    A held transaction from the previous session's customer
+      *    takes this slot automatically, ahead of Item/Input screens.
+           PERFORM Check-For-Parked-Transaction-Section.
 
-      *    Display the input screen
-           DISPLAY SC-Input-Screen.
-           ACCEPT SC-Input-Screen.
+           IF WS-Resume-Pending THEN
+               CONTINUE
+      *    In batch mode the next customer's data comes from
+      *    Batch-Txn-File instead of the Item/Input screens.
+           ELSE IF WS-Batch-Mode-On THEN
+               PERFORM Get-Batch-Transaction-Section
+           ELSE
+      *        Display the item screen and total it up, so Amount Owed
+      *        is shown (not typed) on the Input Screen that follows.
+      *        Card/PIN/tender/discount are USING fields too, so they
+      *        must be cleared here as well - otherwise a cashier who
+      *        tabs through without retyping every field would silently
+      *        re-use the previous customer's values.
+               INITIALIZE WS-Items-Tables
+               INITIALIZE WS-Card-Data
+               INITIALIZE WS-Discount-Type WS-Discount-Value
+               DISPLAY SC-Item-Screen
+               ACCEPT SC-Item-Screen
 
-       Processing-User-Input SECTION. *> Process user input
-      *    Display the processing screen
-           DISPLAY SC-Processing-Screen.
+      *        Auto-fill the name and price for any row where the
+      *        cashier keyed an item code instead of typing them in
+               PERFORM Lookup-Item-Prices-Section
+
+      *        Total the cart now, before the input screen displays,
+      *        so Amount Owed reflects this customer's own items
+      *        instead of whatever the previous customer last totalled.
+               PERFORM Total-Items-Section
+
+      *        Display the input screen
+               DISPLAY SC-Input-Screen
+               ACCEPT SC-Input-Screen
+           END-IF
+           END-IF.
+
+      *    A cashier can park an in-progress sale instead of finishing
+      *    it now; the held data sits in Parked-Txn-File until the
+      *    next customer slot picks it back up above.
+           IF (NOT WS-Resume-Pending) AND (NOT WS-Batch-Mode-On)
+                   AND WS-Hold-Requested THEN
+               PERFORM Hold-Transaction-Section
+               SET WS-Skip-This-Receipt TO TRUE
+           ELSE
+               PERFORM Total-Items-Section
+
+      *        A code or a typed name satisfies "min. 1 item" - reject
+      *        only if row 1 still has neither after the code lookup
+               IF WS-Print-This-Receipt AND WS-Items(1) = SPACES THEN
+                   MOVE "No Items Entered" TO WS-Error-Msg
+                   MOVE 109 TO WS-Error-Code
+                   PERFORM Reject-Transaction-Section
+               END-IF
+
+      *        Reject obvious garbage (digits, punctuation) typed into
+      *        the name field before it ever reaches the receipt - but
+      *        not if this customer was already rejected above, or
+      *        they'd be hit with a second error screen/log entry.
+               IF WS-Print-This-Receipt THEN
+                   PERFORM Validate-Name-Section
+               END-IF
+
+      *        Mask the card number down to its last four digits
+      *        before it ever reaches another screen or the receipt.
+               PERFORM Mask-Card-Number-Section
+
+      *        Apply any discount/coupon before the funds check runs
+               PERFORM Compute-Discount-Section
+
+      *        Confirm the cardholder's PIN before going any further -
+      *        cash tenders carry no card/PIN to check
+               IF WS-Print-This-Receipt AND WS-Tender-Is-Card THEN
+                   PERFORM Validate-PIN-Section
+               END-IF
+
+      *        Let a supervisor card inspect live working-storage
+      *        values when COBCASH_DEBUG is set and a transaction
+      *        looks wrong.
+               IF WS-Print-This-Receipt AND WS-Tender-Is-Card
+                       AND WS-Debug-Mode-On AND CH-Is-Supervisor THEN
+                   PERFORM Show-Debug-Screen-Section
+               END-IF
+           END-IF.
+
+       Check-For-Parked-Transaction-Section SECTION. *> Resume a hold
+           SET WS-Resume-Not-Pending TO TRUE.
+           OPEN INPUT Parked-Txn-File.
+           IF WS-Parked-Status = "00" THEN
+               READ Parked-Txn-File
+                   NOT AT END
+                       SET WS-Resume-Pending TO TRUE
+                       INITIALIZE WS-Items-Tables
+                       MOVE PTX-Holder-Name TO WS-Holder-Name
+                       MOVE PTX-Card-Number TO WS-Card-Number
+                       MOVE PTX-PIN TO WS-PIN
+                       MOVE PTX-Tender-Type TO WS-Tender-Type
+                       MOVE PTX-Txn-Type TO WS-Txn-Type
+                       MOVE PTX-Discount-Type TO WS-Discount-Type
+                       MOVE PTX-Discount-Value TO WS-Discount-Value
+                       PERFORM Load-Parked-Item-Section
+                           VARYING I FROM 1 BY 1 UNTIL I > 5
+                       MOVE PTX-Paid TO WS-Paid
+               END-READ
+               CLOSE Parked-Txn-File
+           END-IF.
+
+      *    Don't silently commit this customer's slot to someone
+      *    else's held sale - let the cashier see and confirm it first.
+           IF WS-Resume-Pending THEN
+               PERFORM Confirm-Resume-Section
+           END-IF.
+
+       Confirm-Resume-Section SECTION. *> Let the cashier back out
+           MOVE "Y" TO WS-Resume-Confirm.
+           DISPLAY SC-Resume-Screen.
+           ACCEPT SC-Resume-Screen.
+
+           IF WS-Resume-Confirmed THEN
+      *        Consume the park slot so it isn't replayed next time
+               OPEN OUTPUT Parked-Txn-File
+               CLOSE Parked-Txn-File
+           ELSE
+      *        Cashier backed out - leave the slot parked for later
+      *        and serve this customer as a brand-new transaction.
+               SET WS-Resume-Not-Pending TO TRUE
+           END-IF.
+
+       Load-Parked-Item-Section SECTION. *> Copy back one item row
+           MOVE PTX-Item-Name(I) TO WS-Items(I).
+           MOVE PTX-Item-Price(I) TO WS-Prices(I).
+           MOVE PTX-Item-Qty(I) TO WS-Quantities(I).
+
+       Hold-Transaction-Section SECTION. *> Park this entry for later
+           MOVE WS-Holder-Name TO PTX-Holder-Name.
+           MOVE WS-Card-Number TO PTX-Card-Number.
+           MOVE WS-PIN TO PTX-PIN.
+           MOVE WS-Tender-Type TO PTX-Tender-Type.
+           MOVE WS-Txn-Type TO PTX-Txn-Type.
+           MOVE WS-Discount-Type TO PTX-Discount-Type.
+           MOVE WS-Discount-Value TO PTX-Discount-Value.
+           PERFORM Store-Parked-Item-Section
+               VARYING I FROM 1 BY 1 UNTIL I > 5.
+           MOVE WS-Paid TO PTX-Paid.
+
+           OPEN OUTPUT Parked-Txn-File.
+           WRITE Parked-Txn-Record.
+           CLOSE Parked-Txn-File.
+
+      *    Consume the answer so it doesn't stay pre-filled and
+      *    silently park the next customer's sale too.
+           MOVE "N" TO WS-Hold-Answer.
+
+       Store-Parked-Item-Section SECTION. *> Copy out one item row
+           MOVE WS-Items(I) TO PTX-Item-Name(I).
+           MOVE WS-Prices(I) TO PTX-Item-Price(I).
+           MOVE WS-Quantities(I) TO PTX-Item-Qty(I).
+
+       Get-Batch-Transaction-Section SECTION. *> Pull in one batch row
+           INITIALIZE WS-Items-Tables.
+           READ Batch-Txn-File
+               AT END
+                   SET WS-No-More-Transactions TO TRUE
+                   SET WS-Skip-This-Receipt TO TRUE
+               NOT AT END
+                   MOVE BTX-Holder-Name TO WS-Holder-Name
+                   MOVE BTX-Card-Number TO WS-Card-Number
+                   MOVE BTX-PIN TO WS-PIN
+                   MOVE BTX-Tender-Type TO WS-Tender-Type
+                   MOVE BTX-Txn-Type TO WS-Txn-Type
+                   MOVE BTX-Discount-Type TO WS-Discount-Type
+                   MOVE BTX-Discount-Value TO WS-Discount-Value
+                   MOVE BTX-Item-Name TO WS-Items(1)
+                   MOVE BTX-Item-Price TO WS-Prices(1)
+                   MOVE BTX-Item-Qty TO WS-Quantities(1)
+                   MOVE BTX-Paid TO WS-Paid
+           END-READ.
+
+       Show-Debug-Screen-Section SECTION. *> Supervisor diagnostic dump
+           DISPLAY SC-Debug-Screen.
+           ACCEPT SC-Debug-Screen.
+
+       Validate-Name-Section SECTION. *> Reject non-alphabetic garbage
+           IF WS-Holder-Name IS NOT ALPHABETIC THEN
+               MOVE "Invalid Cardholder Name" TO WS-Error-Msg
+               MOVE 104 TO WS-Error-Code
+               PERFORM Reject-Transaction-Section
+           END-IF.
+
+       Mask-Card-Number-Section SECTION. *> Keep only last 4 digits
+           MOVE ALL "*" TO WS-Masked-Card-Number.
+           MOVE WS-Card-Number(13:4) TO WS-Masked-Card-Number(13:4).
+
+           IF WS-Split-Tender-Requested THEN
+               MOVE "Splt" TO WS-Disp-Tender
+           ELSE
+               IF WS-Tender-Is-Cash THEN
+                   MOVE "Cash" TO WS-Disp-Tender
+               ELSE
+                   MOVE "Card" TO WS-Disp-Tender
+               END-IF
+           END-IF.
+
+           IF WS-Txn-Is-Refund THEN
+               MOVE "REFUND " TO WS-Disp-Txn-Type
+           ELSE
+               MOVE "Receipt" TO WS-Disp-Txn-Type
+           END-IF.
+
+       Validate-PIN-Section SECTION. *> Look up the card, check PIN
+           MOVE WS-Card-Number TO CH-Card-Number.
+           READ Cardholder-File
+               INVALID KEY
+                   MOVE "Card Not Recognised" TO WS-Error-Msg
+                   MOVE 102 TO WS-Error-Code
+                   PERFORM Reject-Transaction-Section
+               NOT INVALID KEY
+                   IF CH-PIN NOT = WS-PIN THEN
+                       MOVE "Invalid PIN" TO WS-Error-Msg
+                       MOVE 103 TO WS-Error-Code
+                       PERFORM Reject-Transaction-Section
+                   END-IF
+           END-READ.
+
+       Reject-Transaction-Section SECTION. *> Show error, skip receipt
+           PERFORM Log-Error-Section.
+           DISPLAY SC-Error-Screen.
+           ACCEPT OMITTED.
+           SET WS-Skip-This-Receipt TO TRUE.
+
+       Log-Error-Section SECTION. *> Append one line to the error log
+           OPEN EXTEND Error-Log-File.
+           IF WS-Error-Log-Status = "35" THEN
+      *        File doesn't exist yet - start it off
+               OPEN OUTPUT Error-Log-File
+           END-IF.
 
-           IF WS-Owed > WS-Paid THEN
-      *        Assign an appropriate error message
-               MOVE "Insufficient Funds" TO WS-Error-Msg
-      *        Assign an appropriate error code
-               MOVE 101 TO WS-Error-Code
+           STRING WS-Date DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Time DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Error-Code DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Error-Msg DELIMITED BY SIZE
+               INTO Error-Log-Record.
+           WRITE Error-Log-Record.
+           CLOSE Error-Log-File.
 
-      *        Allow the user to see the processing screen
-               CONTINUE AFTER 1 SECONDS
+       Ask-Another-Transaction-Section SECTION. *> Loop or end session
+           MOVE WS-Batch-Subtotal TO WS-Disp-Batch-Subtotal.
 
-      *        Display the error screen
+      *    Batch mode has no cashier to ask - it just keeps reading
+      *    Batch-Txn-File until Get-Batch-Transaction-Section hits end
+      *    of file and sets WS-No-More-Transactions itself.
+           IF WS-Batch-Mode-On THEN
+               CONTINUE
+           ELSE
+               DISPLAY SC-Output-Screen
+               ACCEPT SC-Output-Screen
+               IF WS-Another-Txn-Answer = "N"
+                       OR WS-Another-Txn-Answer = "n" THEN
+                   SET WS-No-More-Transactions TO TRUE
+               END-IF
+
+               IF WS-Void-Answer = "Y" OR WS-Void-Answer = "y" THEN
+                   PERFORM Void-Transaction-Section
+               END-IF
+
+               IF WS-Reprint-Requested THEN
+                   PERFORM Reprint-Last-Receipt-Section
+               END-IF
+           END-IF.
+
+       Reprint-Last-Receipt-Section SECTION. *> Show the last receipt
+           IF WS-Last-Receipt-Filename = SPACES THEN
+               MOVE "No Receipt Printed Yet" TO WS-Error-Msg
+               MOVE 105 TO WS-Error-Code
+               PERFORM Log-Error-Section
                DISPLAY SC-Error-Screen
                ACCEPT OMITTED
+           ELSE
+               OPEN INPUT Receipt-In-File
+               MOVE "N" TO WS-Receipt-In-EOF-Flag
+               DISPLAY " "
+               PERFORM Reprint-One-Line-Section
+                   UNTIL WS-Receipt-In-EOF
+               ACCEPT OMITTED
+               CLOSE Receipt-In-File
+           END-IF.
+      *    Consume the answer so it doesn't stay pre-filled and
+      *    silently re-trigger a reprint for the next customer.
+           MOVE "N" TO WS-Reprint-Answer.
+
+       Reprint-One-Line-Section SECTION. *> Show one line of the receipt
+           READ Receipt-In-File
+               AT END SET WS-Receipt-In-EOF TO TRUE
+               NOT AT END DISPLAY Receipt-In-Line-Record
+           END-READ.
+
+       Void-Transaction-Section SECTION. *> Record a reversal
+           MOVE "N" TO WS-Void-Answer.
+           DISPLAY SC-Void-Screen.
+           ACCEPT SC-Void-Screen.
+
+           IF WS-Void-Confirmed THEN
+               PERFORM Get-Next-Txn-Number-Section
+               MOVE WS-Txn-Number TO WS-Void-Txn-Number
+               PERFORM Build-Void-Filename-Section
+               PERFORM Write-Void-Record-Section
+           END-IF.
+
+       Build-Void-Filename-Section SECTION. *> One file per void record
+           STRING "VOID" DELIMITED BY SIZE
+                  WS-Void-Txn-Number DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+               INTO WS-Void-Filename.
+
+       Write-Void-Record-Section SECTION. *> Write the reversal record
+      *    Re-stamp the date/time so the void record shows the moment
+      *    it was actually recorded, not a prior receipt's timestamp.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Date.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-Time.
+
+           OPEN OUTPUT Void-File.
+
+           MOVE WS-Equals-Divider TO Void-Line-Record.
+           WRITE Void-Line-Record.
+
+           STRING "VOID / REVERSAL" DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-Date DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Time DELIMITED BY SIZE
+               INTO Void-Line-Record.
+           WRITE Void-Line-Record.
+
+           MOVE WS-Equals-Divider TO Void-Line-Record.
+           WRITE Void-Line-Record.
+
+           STRING "Void Txn Number: " DELIMITED BY SIZE
+                  WS-Void-Txn-Number DELIMITED BY SIZE
+               INTO Void-Line-Record.
+           WRITE Void-Line-Record.
+
+           STRING "Original Txn Number: " DELIMITED BY SIZE
+                  WS-Void-Txn-Ref DELIMITED BY SIZE
+               INTO Void-Line-Record.
+           WRITE Void-Line-Record.
+
+           STRING "Reason: " DELIMITED BY SIZE
+                  WS-Void-Reason DELIMITED BY SIZE
+               INTO Void-Line-Record.
+           WRITE Void-Line-Record.
+
+           CLOSE Void-File.
+
+       Lookup-Item-Prices-Section SECTION. *> Fill in name/price by code
+           PERFORM Lookup-One-Item-Price-Section
+               VARYING I FROM 1 BY 1 UNTIL I > 5.
+
+       Lookup-One-Item-Price-Section SECTION. *> Look up one item code
+           IF WS-Item-Codes(I) NOT = SPACES THEN
+               MOVE WS-Item-Codes(I) TO ITM-Item-Code
+               READ Item-Master-File
+                   INVALID KEY
+                       MOVE "Item Code Not Found" TO WS-Error-Msg
+                       MOVE 108 TO WS-Error-Code
+                       PERFORM Log-Error-Section
+      *                Row stays blank and drops out of the sale - the
+      *                cashier needs to see that on screen, not just in
+      *                the log, or they'll walk away having charged the
+      *                customer for fewer items than rung up.
+                       DISPLAY SC-Error-Screen
+                       ACCEPT OMITTED
+                   NOT INVALID KEY
+                       MOVE ITM-Item-Name TO WS-Items(I)
+                       MOVE ITM-Item-Price TO WS-Prices(I)
+               END-READ
+           END-IF.
+
+       Total-Items-Section SECTION. *> Sum item price * qty into WS-Owed
+           MOVE 0 TO WS-Item-Subtotal.
+           PERFORM Total-One-Item-Section
+               VARYING I FROM 1 BY 1 UNTIL I > 5.
 
-      *        Stop recording the report data and close its file
-               TERMINATE Receipt-Report
-               CLOSE Receipt-File
+      *    Apply sales tax to the item subtotal to arrive at Amt. Owed
+           COMPUTE WS-Tax ROUNDED = WS-Item-Subtotal * WS-Tax-Rate.
+           COMPUTE WS-Owed = WS-Item-Subtotal + WS-Tax.
 
-      *        Close the app with the error code "1"
-               STOP RUN WITH ERROR 1
+       Total-One-Item-Section SECTION. *> Add one item line to subtotal
+           IF WS-Items(I) NOT = SPACES THEN
+               COMPUTE WS-Item-Subtotal = WS-Item-Subtotal +
+                   (WS-Prices(I) * WS-Quantities(I))
            END-IF.
 
-      *    Calculate the change from the transaction
-           COMPUTE WS-Change = WS-Paid - WS-Owed.
+       Compute-Discount-Section SECTION. *> Apply discount, then retax
+      *    A percent discount is a percentage of what was actually
+      *    bought, not of the subtotal-plus-tax, and sales tax is owed
+      *    on what the customer ends up paying - so the discount comes
+      *    off the item subtotal first, and tax is recalculated on
+      *    what's left of it.
+           IF WS-Discount-Is-Percent THEN
+               COMPUTE WS-Discount-Amount ROUNDED =
+                   WS-Item-Subtotal * (WS-Discount-Value / 100)
+           ELSE
+               MOVE WS-Discount-Value TO WS-Discount-Amount
+           END-IF.
+
+      *    Never discount below zero
+           IF WS-Discount-Amount > WS-Item-Subtotal THEN
+               MOVE WS-Item-Subtotal TO WS-Discount-Amount
+           END-IF.
+
+           SUBTRACT WS-Discount-Amount FROM WS-Item-Subtotal.
+
+           COMPUTE WS-Tax ROUNDED = WS-Item-Subtotal * WS-Tax-Rate.
+           COMPUTE WS-Owed = WS-Item-Subtotal + WS-Tax.
+
+       Print-Item-Lines-Section SECTION. *> Print each purchased item
+           PERFORM Print-One-Item-Line-Section
+               VARYING I FROM 1 BY 1 UNTIL I > 5.
+
+       Print-One-Item-Line-Section SECTION. *> Print a single item line
+           IF WS-Items(I) NOT = SPACES THEN
+               MOVE WS-Items(I) TO WS-Cur-Item-Name
+               MOVE WS-Prices(I) TO WS-Cur-Item-Price
+               MOVE WS-Quantities(I) TO WS-Cur-Item-Qty
+               COMPUTE WS-Cur-Item-Total =
+                   WS-Prices(I) * WS-Quantities(I)
+               GENERATE Item-Detail-Line
+           END-IF.
+
+       Print-Split-Tender-Lines-Section SECTION. *> Print each payment
+           IF WS-Split-Tender-Requested THEN
+               PERFORM Print-One-Split-Tender-Line-Section
+                   VARYING J FROM 1 BY 1 UNTIL J > 3
+           END-IF.
+
+       Print-One-Split-Tender-Line-Section SECTION. *> Print one payment
+           IF WS-Split-Tender-Amount(J) > 0 THEN
+               IF WS-Split-Tender-Type(J) = "H"
+                       OR WS-Split-Tender-Type(J) = "h" THEN
+                   MOVE "Cash" TO WS-Cur-Tender-Disp
+               ELSE
+                   MOVE "Card" TO WS-Cur-Tender-Disp
+               END-IF
+               MOVE WS-Split-Tender-Amount(J) TO WS-Cur-Tender-Amount
+               GENERATE Tender-Detail-Line
+           END-IF.
 
-      *    Move the calculation values to their display variables
-           MOVE WS-Change TO WS-Disp-Change.
-           MOVE WS-Owed TO WS-Disp-Owed.
-           MOVE WS-Paid TO WS-Disp-Paid.
+       Processing-User-Input SECTION. *> Process user input
+      *    Display the processing screen
+           DISPLAY SC-Processing-Screen.
+           CONTINUE AFTER 1 SECONDS.
+
+      *    A refund pays the customer back exactly what's owed - there
+      *    is no funds-collection step or retry to run for it.
+           IF WS-Txn-Is-Refund THEN
+               MOVE WS-Owed TO WS-Paid
+      *        A refund never takes split-tender payments - clear any
+      *        stale Y answer/table left over from an earlier sale so
+      *        it doesn't silently print bogus "Paid via ..." lines on
+      *        this receipt (or carry forward to the next customer).
+               MOVE "N" TO WS-Split-Tender-Answer
+               INITIALIZE WS-Split-Tender-Table
+           ELSE
+               IF WS-Split-Tender-Requested THEN
+      *            Collect the individual payments and total them into
+      *            Amount Paid, overwriting whatever was typed on the
+      *            Input Screen's own Amount Paid field.
+                   PERFORM Get-Split-Tender-Section
+               ELSE
+      *            Give the cashier a few chances to re-key Amount Paid
+      *            before giving up on this customer.
+                   MOVE 0 TO WS-Payment-Retry-Count
+                   PERFORM Retry-Payment-Section
+                       UNTIL WS-Owed NOT > WS-Paid
+                          OR WS-Payment-Retry-Count
+                             >= WS-Max-Payment-Retries
+               END-IF
+
+               IF WS-Owed > WS-Paid THEN
+      *            Assign an appropriate error message
+                   MOVE "Insufficient Funds" TO WS-Error-Msg
+      *            Assign an appropriate error code
+                   MOVE 101 TO WS-Error-Code
+
+      *            Display the error screen, skip this customer's
+      *            receipt
+                   PERFORM Log-Error-Section
+                   DISPLAY SC-Error-Screen
+                   ACCEPT OMITTED
+                   SET WS-Skip-This-Receipt TO TRUE
+               END-IF
+           END-IF.
+
+           IF WS-Print-This-Receipt THEN
+      *        Calculate the change from the transaction
+               COMPUTE WS-Change = WS-Paid - WS-Owed
+
+      *        Move the calculation values to their display variables
+               MOVE WS-Change TO WS-Disp-Change
+               MOVE WS-Owed TO WS-Disp-Owed
+               MOVE WS-Paid TO WS-Disp-Paid
+               MOVE WS-Tax TO WS-Disp-Tax
+               MOVE WS-Discount-Amount TO WS-Disp-Discount
+
+      *        Break the change down into bills and coins - not
+      *        meaningful for a refund, where change is always zero,
+      *        so blank the lines instead of leaving an earlier cash
+      *        sale's breakdown to print on this receipt.
+               IF WS-Txn-Is-Sale THEN
+                   PERFORM Compute-Change-Breakdown-Section
+               ELSE
+                   INITIALIZE WS-Change-Breakdown-Lines
+               END-IF
+
+      *        Large cash payout needs a supervisor's sign-off before
+      *        the receipt prints - change owed back on a sale, or the
+      *        full amount handed back on a refund (where Change is
+      *        always zero, since Paid is forced equal to Owed above).
+               IF (WS-Txn-Is-Sale
+                       AND WS-Change > WS-Change-Approval-Threshold)
+                       OR (WS-Txn-Is-Refund
+                       AND WS-Owed > WS-Change-Approval-Threshold) THEN
+                   PERFORM Require-Supervisor-Approval-Section
+               END-IF
+           END-IF.
 
       *    Allows the user to actually see the processing screen
            CONTINUE AFTER 2 SECONDS.
 
-       END-OF-PROGRAM SECTION. *> Close loose ends in the program
-      *    Generate the report and terminate it
+       Require-Supervisor-Approval-Section SECTION. *> Manager override
+           DISPLAY SC-Supervisor-Screen.
+           ACCEPT SC-Supervisor-Screen.
+
+           MOVE WS-Supervisor-Card-Number TO CH-Card-Number.
+           READ Cardholder-File
+               INVALID KEY
+                   MOVE "Supervisor Card Not Recognised" TO WS-Error-Msg
+                   MOVE 106 TO WS-Error-Code
+                   PERFORM Reject-Transaction-Section
+               NOT INVALID KEY
+                   IF CH-Not-Supervisor
+                           OR CH-PIN NOT = WS-Supervisor-PIN THEN
+                       MOVE "Supervisor Approval Denied" TO WS-Error-Msg
+                       MOVE 107 TO WS-Error-Code
+                       PERFORM Reject-Transaction-Section
+                   END-IF
+           END-READ.
+
+       Retry-Payment-Section SECTION. *> Let the cashier re-key the paid
+      *    amount instead of losing the whole transaction
+           ADD 1 TO WS-Payment-Retry-Count.
+           MOVE "Insufficient Funds-Retry" TO WS-Error-Msg.
+           MOVE 101 TO WS-Error-Code.
+           PERFORM Log-Error-Section.
+           DISPLAY SC-Error-Screen.
+           ACCEPT OMITTED.
+
+           DISPLAY SC-Input-Screen.
+           ACCEPT SC-Input-Screen.
+
+           DISPLAY SC-Processing-Screen.
+           CONTINUE AFTER 1 SECONDS.
+
+       Get-Split-Tender-Section SECTION. *> Collect split-tender entries
+      *    Entries 2 and 3 aren't REQUIRED, so clear last customer's
+      *    leftover amounts first or they'd silently add back in.
+           INITIALIZE WS-Split-Tender-Table.
+           DISPLAY SC-Split-Tender-Screen.
+           ACCEPT SC-Split-Tender-Screen.
+           PERFORM Total-Split-Tender-Section.
+
+      *    Consume the answer so it doesn't stay pre-filled and
+      *    silently force split-tender entry for the next customer.
+           MOVE "N" TO WS-Split-Tender-Answer.
+
+       Total-Split-Tender-Section SECTION. *> Sum the entries into Paid
+           MOVE 0 TO WS-Paid.
+           PERFORM Total-One-Split-Tender-Section
+               VARYING J FROM 1 BY 1 UNTIL J > 3.
+
+       Total-One-Split-Tender-Section SECTION. *> Add one entry in
+           ADD WS-Split-Tender-Amount(J) TO WS-Paid.
+
+       Compute-Change-Breakdown-Section SECTION. *> Bills and coins
+           MOVE WS-Change TO WS-Change-Remaining.
+
+           DIVIDE WS-Change-Remaining BY 20
+               GIVING WS-Count-Twenties
+               REMAINDER WS-Change-Remaining.
+           DIVIDE WS-Change-Remaining BY 10
+               GIVING WS-Count-Tens
+               REMAINDER WS-Change-Remaining.
+           DIVIDE WS-Change-Remaining BY 5
+               GIVING WS-Count-Fives
+               REMAINDER WS-Change-Remaining.
+           DIVIDE WS-Change-Remaining BY 1
+               GIVING WS-Count-Ones
+               REMAINDER WS-Change-Remaining.
+           DIVIDE WS-Change-Remaining BY 0.25
+               GIVING WS-Count-Quarters
+               REMAINDER WS-Change-Remaining.
+           DIVIDE WS-Change-Remaining BY 0.10
+               GIVING WS-Count-Dimes
+               REMAINDER WS-Change-Remaining.
+           DIVIDE WS-Change-Remaining BY 0.05
+               GIVING WS-Count-Nickels
+               REMAINDER WS-Change-Remaining.
+           DIVIDE WS-Change-Remaining BY 0.01
+               GIVING WS-Count-Pennies
+               REMAINDER WS-Change-Remaining.
+
+           MOVE WS-Count-Twenties TO WS-Disp-Count-Twenties.
+           MOVE WS-Count-Tens TO WS-Disp-Count-Tens.
+           MOVE WS-Count-Fives TO WS-Disp-Count-Fives.
+           MOVE WS-Count-Ones TO WS-Disp-Count-Ones.
+           MOVE WS-Count-Quarters TO WS-Disp-Count-Quarters.
+           MOVE WS-Count-Dimes TO WS-Disp-Count-Dimes.
+           MOVE WS-Count-Nickels TO WS-Disp-Count-Nickels.
+           MOVE WS-Count-Pennies TO WS-Disp-Count-Pennies.
+
+           STRING "  Bills: $20x" DELIMITED BY SIZE
+                  WS-Disp-Count-Twenties DELIMITED BY SIZE
+                  " $10x" DELIMITED BY SIZE
+                  WS-Disp-Count-Tens DELIMITED BY SIZE
+                  " $5x" DELIMITED BY SIZE
+                  WS-Disp-Count-Fives DELIMITED BY SIZE
+                  " $1x" DELIMITED BY SIZE
+                  WS-Disp-Count-Ones DELIMITED BY SIZE
+               INTO WS-Bills-Breakdown.
+
+           STRING "  Coins: 25cx" DELIMITED BY SIZE
+                  WS-Disp-Count-Quarters DELIMITED BY SIZE
+                  " 10cx" DELIMITED BY SIZE
+                  WS-Disp-Count-Dimes DELIMITED BY SIZE
+                  " 5cx" DELIMITED BY SIZE
+                  WS-Disp-Count-Nickels DELIMITED BY SIZE
+                  " 1cx" DELIMITED BY SIZE
+                  WS-Disp-Count-Pennies DELIMITED BY SIZE
+               INTO WS-Coins-Breakdown.
+
+       Get-Next-Txn-Number-Section SECTION. *> Bump persisted counter
+           OPEN I-O Counter-File.
+           IF WS-Counter-Status = "35" THEN
+      *        Counter file doesn't exist yet - create it, seeded at 0
+               OPEN OUTPUT Counter-File
+               MOVE 0 TO CTR-Last-Txn-Number
+               WRITE Counter-Record
+               CLOSE Counter-File
+               OPEN I-O Counter-File
+           END-IF.
+
+           READ Counter-File.
+           ADD 1 TO CTR-Last-Txn-Number.
+           MOVE CTR-Last-Txn-Number TO WS-Txn-Number.
+           REWRITE Counter-Record.
+           CLOSE Counter-File.
+
+       Update-Loyalty-Section SECTION. *> Credit points, fetch balance
+      *    Refunds don't earn or claw back points - not worth the
+      *    complexity for this till.
+           IF WS-Txn-Is-Sale THEN
+               COMPUTE WS-Loyalty-Points-Earned = WS-Owed
+
+               MOVE WS-Card-Number TO LOY-Card-Number
+               OPEN I-O Loyalty-File
+               IF WS-Loyalty-Status = "35" THEN
+      *            Loyalty file doesn't exist yet - create it empty
+                   OPEN OUTPUT Loyalty-File
+                   CLOSE Loyalty-File
+                   OPEN I-O Loyalty-File
+               END-IF
+
+               READ Loyalty-File
+                   INVALID KEY
+                       MOVE WS-Card-Number TO LOY-Card-Number
+                       MOVE WS-Loyalty-Points-Earned TO LOY-Points
+                       WRITE Loyalty-Record
+                   NOT INVALID KEY
+                       ADD WS-Loyalty-Points-Earned TO LOY-Points
+                       REWRITE Loyalty-Record
+               END-READ
+
+               MOVE LOY-Points TO WS-Disp-Loyalty-Points
+               CLOSE Loyalty-File
+           ELSE
+      *        Refunds don't touch the balance - clear the display so
+      *        a refund receipt doesn't show a leftover figure from
+      *        whichever card last earned points.
+               MOVE 0 TO WS-Disp-Loyalty-Points
+           END-IF.
+
+       Build-Receipt-Filename-Section SECTION. *> One file per txn
+           STRING "RECEIPT" DELIMITED BY SIZE
+                  WS-Txn-Number DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+               INTO WS-Receipt-Filename.
+
+       Print-Receipt-Section SECTION. *> Print this transaction's slip
+           PERFORM Get-Next-Txn-Number-Section.
+           PERFORM Build-Receipt-Filename-Section.
+
+      *    Re-stamp the date/time so each receipt shows the moment it
+      *    was actually printed, not just when the session started.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Date.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-Time.
+
+      *    Credit loyalty points before the report is generated, so
+      *    the updated balance is on this same receipt.
+           PERFORM Update-Loyalty-Section.
+
+      *    Open this transaction's own receipt file and start
+      *    recording values for its report.
+           OPEN OUTPUT Receipt-File.
+           INITIATE Receipt-Report.
+
+      *    Print each purchased item, then each split-tender payment
+      *    (if any), then the totals, and terminate
+           PERFORM Print-Item-Lines-Section.
+           PERFORM Print-Split-Tender-Lines-Section.
            GENERATE Receipt-Report.
            TERMINATE Receipt-Report.
 
            CLOSE Receipt-File.
+           MOVE WS-Receipt-Filename TO WS-Last-Receipt-Filename.
+           PERFORM Write-Csv-Record-Section.
 
-      *    Display the output screen
-           DISPLAY SC-Output-Screen.
+           IF WS-Printer-Mode-On THEN
+               PERFORM Send-To-Printer-Section
+           END-IF.
 
-      *    Press enter to continue
-           ACCEPT OMITTED.
+       Send-To-Printer-Section SECTION. *> Copy the receipt to the
+      *    attached printer's spool file
+           OPEN INPUT Receipt-In-File.
+           MOVE "N" TO WS-Receipt-In-EOF-Flag.
 
-      *    Stop program
-           STOP RUN.
+           OPEN EXTEND Printer-File.
+           IF WS-Printer-Status = "35" THEN
+      *        Spool file doesn't exist yet - start it off
+               OPEN OUTPUT Printer-File
+           END-IF.
+
+           PERFORM Send-One-Printer-Line-Section
+               UNTIL WS-Receipt-In-EOF.
+
+           CLOSE Receipt-In-File.
+           CLOSE Printer-File.
+
+       Send-One-Printer-Line-Section SECTION. *> Copy one receipt line
+           READ Receipt-In-File
+               AT END SET WS-Receipt-In-EOF TO TRUE
+               NOT AT END
+                   MOVE Receipt-In-Line-Record TO Printer-Line-Record
+                   WRITE Printer-Line-Record
+           END-READ.
+
+       Build-Csv-Filename-Section SECTION. *> New file once the date
+      *    rolls over
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Csv-Date-Stamp.
+           STRING "TXN" DELIMITED BY SIZE
+                  WS-Csv-Date-Stamp DELIMITED BY SIZE
+                  ".CSV" DELIMITED BY SIZE
+               INTO WS-Csv-Filename.
+
+       Write-Csv-Record-Section SECTION. *> Append a row for importing
+      *    into the shop's accounting spreadsheet - one row per
+      *    transaction, alongside the human-readable receipt above.
+           PERFORM Build-Csv-Filename-Section.
+           MOVE WS-Owed TO WS-Csv-Owed.
+           MOVE WS-Paid TO WS-Csv-Paid.
+           MOVE WS-Change TO WS-Csv-Change.
+
+           OPEN EXTEND Csv-File.
+           IF WS-Csv-Status = "35" THEN
+      *        File doesn't exist yet - start it off
+               OPEN OUTPUT Csv-File
+           END-IF.
+
+           STRING WS-Date DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-Holder-Name) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-Csv-Owed DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-Csv-Paid DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-Csv-Change DELIMITED BY SIZE
+               INTO Csv-Line-Record.
+           WRITE Csv-Line-Record.
+           IF WS-Csv-Status NOT = "00" THEN
+      *        Couldn't append the row - most likely the disk the
+      *        export lives on is full or nearly so
+               DISPLAY "WARNING: low disk space - CSV export row not "
+                  "written (status " WS-Csv-Status ")"
+           END-IF.
+           CLOSE Csv-File.
        END PROGRAM CobCash.
