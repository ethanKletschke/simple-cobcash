@@ -0,0 +1,6 @@
+      *Record layout for the loyalty points master file (LOYALTY.DAT),
+      *keyed by card number - one point earned per whole dollar owed
+      *on a sale.
+       01  Loyalty-Record.
+           05 LOY-Card-Number PIC 9(16).
+           05 LOY-Points PIC 9(07).
