@@ -0,0 +1,12 @@
+      *Screen shown while a transaction is being processed.
+       01  SC-Processing-Screen
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
+
+      *    Clears the terminal screen.
+           05 BLANK SCREEN.
+
+           05 LINE 2 COL 3 VALUE "Processing Transaction".
+           05 LINE 3 COL 3 VALUE "----------------------".
+
+           05 LINE 6 COL 3 VALUE "Please wait...".
