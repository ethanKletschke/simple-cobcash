@@ -0,0 +1,17 @@
+      *Record layout for a held/parked transaction (PARKED.DAT) - the
+      *file holds at most one record, written when a cashier chooses
+      *to hold a sale and consumed by the next customer slot.
+       01  Parked-Txn-Record.
+           05 PTX-Holder-Name PIC X(45).
+           05 PTX-Card-Number PIC 9(16).
+           05 PTX-PIN PIC 9(05).
+           05 PTX-Tender-Type PIC X(01).
+           05 PTX-Txn-Type PIC X(01).
+           05 PTX-Discount-Type PIC X(01).
+           05 PTX-Discount-Value PIC 9(06)V99.
+      *    Full item table, same shape as WS-Items-Tables, so a cart
+      *    of more than one item isn't dropped when it's held.
+           05 PTX-Item-Name PIC X(20) OCCURS 5 TIMES.
+           05 PTX-Item-Price PIC 9(06)V99 OCCURS 5 TIMES.
+           05 PTX-Item-Qty PIC 9(03) OCCURS 5 TIMES.
+           05 PTX-Paid PIC 9(06)V99.
