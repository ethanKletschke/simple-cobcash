@@ -0,0 +1,7 @@
+      *Record layout for the store branding config file (STORECFG.DAT)
+      *one fixed-width record: name, address, currency symbol.
+       01  Store-Config-Record.
+           05 SCFG-Store-Name PIC X(30).
+           05 SCFG-Store-Address PIC X(40).
+           05 SCFG-Currency-Symbol PIC X(01).
+           05 SCFG-Change-Threshold PIC 9(06)V99.
