@@ -0,0 +1,31 @@
+      *Screen for voiding/reversing a transaction that already printed
+      *a receipt.
+       01  SC-Void-Screen
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
+
+      *    Clears the terminal screen.
+           05 BLANK SCREEN.
+
+           05 LINE 2 COL 3 VALUE "Void / Reversal".
+           05 LINE 3 COL 3 VALUE "---------------".
+
+      *    Original transaction number label
+           05 LINE 6 COL 3 VALUE "Transaction Number to Void: ".
+      *    Original transaction number input
+           05 LINE 6 COL PLUS 1 PIC 9(10) USING WS-Void-Txn-Ref
+              REVERSE-VIDEO
+              REQUIRED.
+
+      *    Reason label
+           05 LINE 7 COL 3 VALUE "Reason: ".
+      *    Reason input
+           05 LINE 7 COL PLUS 1 PIC X(40) USING WS-Void-Reason
+              REVERSE-VIDEO
+              REQUIRED.
+
+      *    Confirmation
+           05 LINE 9 COL 3 VALUE "Confirm Void? (Y/N): ".
+           05 LINE 9 COL PLUS 1 PIC X(01) USING WS-Void-Confirm
+              REVERSE-VIDEO
+              REQUIRED.
