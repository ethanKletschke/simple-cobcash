@@ -0,0 +1,17 @@
+      *Screen to identify which cashier is running this session.
+       01  SC-Cashier-Screen
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
+
+      *    Clears the terminal screen.
+           05 BLANK SCREEN.
+
+           05 LINE 2 COL 3 VALUE "CobCash Session Start".
+           05 LINE 3 COL 3 VALUE "---------------------".
+
+      *    Cashier ID label
+           05 LINE 6 COL 3 VALUE "Cashier ID: ".
+      *    Cashier ID input
+           05 LINE 6 COL PLUS 1 PIC X(10) USING WS-Cashier-ID
+              REVERSE-VIDEO
+              REQUIRED.
