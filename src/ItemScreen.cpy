@@ -1,13 +1,15 @@
        01  SC-Item-Screen
-           BACKGROUND-COLOUR 7  *> White
-           FOREGROUND-COLOUR 0. *> Black
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
 
            05 BLANK SCREEN.
 
            05 LINE 2 COL 3 VALUE "Items (Min. 1 item)".
            05 LINE 3 COL 3 VALUE "-------------------".
+           05 LINE 4 COL 3 VALUE "(Code looks item up, else key it in)".
 
-           05 LINE 5 COL 3 VALUE "Item".
+           05 LINE 5 COL 3 VALUE "Code".
+           05 LINE 5 COL PLUS 8 VALUE "Item".
            05 LINE 5 COL PLUS 31 VALUE "Price".
            05 LINE 5 COL PLUS 19 VALUE "Qty.".
 
@@ -15,18 +17,20 @@
       -    "---------------------------------------".
 
            05 LINE 8 COL 1 VALUE '1'.
-           05 LINE 8 COL 3 PIC X(20) USING WS-Items(1)
-              REVERSE-VIDEO
-              REQUIRED.
+           05 LINE 8 COL 3 PIC X(10) USING WS-Item-Codes(1)
+              REVERSE-VIDEO.
+           05 LINE 8 COL PLUS 2 PIC X(20) USING WS-Items(1)
+              REVERSE-VIDEO.
            05 LINE 8 COL PLUS 15 PIC $ZZZZZ9.99 USING WS-Prices(1)
-              REVERSE-VIDEO
-              REQUIRED.
+              REVERSE-VIDEO.
            05 LINE 8 COL PLUS 15 PIC ZZ9 USING WS-Quantities(1)
               REVERSE-VIDEO
               REQUIRED.
 
            05 LINE 9 COL 1 VALUE '2'.
-           05 LINE 9 COL 3 PIC X(20) USING WS-Items(2)
+           05 LINE 9 COL 3 PIC X(10) USING WS-Item-Codes(2)
+              REVERSE-VIDEO.
+           05 LINE 9 COL PLUS 2 PIC X(20) USING WS-Items(2)
               REVERSE-VIDEO.
            05 LINE 9 COL PLUS 15 PIC $ZZZZZ9.99 USING WS-Prices(2)
               REVERSE-VIDEO.
@@ -34,7 +38,9 @@
               REVERSE-VIDEO.
 
            05 LINE 10 COL 1 VALUE '3'.
-           05 LINE 10 COL 3 PIC X(20) USING WS-Items(3)
+           05 LINE 10 COL 3 PIC X(10) USING WS-Item-Codes(3)
+              REVERSE-VIDEO.
+           05 LINE 10 COL PLUS 2 PIC X(20) USING WS-Items(3)
               REVERSE-VIDEO.
            05 LINE 10 COL PLUS 15 PIC $ZZZZZ9.99 USING WS-Prices(3)
               REVERSE-VIDEO.
@@ -42,7 +48,9 @@
               REVERSE-VIDEO.
 
            05 LINE 11 COL 1 VALUE '4'.
-           05 LINE 11 COL 3 PIC X(20) USING WS-Items(4)
+           05 LINE 11 COL 3 PIC X(10) USING WS-Item-Codes(4)
+              REVERSE-VIDEO.
+           05 LINE 11 COL PLUS 2 PIC X(20) USING WS-Items(4)
               REVERSE-VIDEO.
            05 LINE 11 COL PLUS 15 PIC $ZZZZZ9.99 USING WS-Prices(4)
               REVERSE-VIDEO.
@@ -50,7 +58,9 @@
               REVERSE-VIDEO.
 
            05 LINE 12 COL 1 VALUE '5'.
-           05 LINE 12 COL 3 PIC X(20) USING WS-Items(5)
+           05 LINE 12 COL 3 PIC X(10) USING WS-Item-Codes(5)
+              REVERSE-VIDEO.
+           05 LINE 12 COL PLUS 2 PIC X(20) USING WS-Items(5)
               REVERSE-VIDEO.
            05 LINE 12 COL PLUS 15 PIC $ZZZZZ9.99 USING WS-Prices(5)
               REVERSE-VIDEO.
