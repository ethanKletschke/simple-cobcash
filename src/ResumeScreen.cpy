@@ -0,0 +1,24 @@
+      *Screen confirming whether to resume a held transaction found
+      *waiting in Parked-Txn-File, before it is committed to and the
+      *slot is consumed.
+       01  SC-Resume-Screen
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
+
+      *    Clears the terminal screen.
+           05 BLANK SCREEN.
+
+           05 LINE 2 COL 3 VALUE "Held Transaction Found".
+           05 LINE 3 COL 3 VALUE "-----------------------".
+
+      *    Name the held transaction belongs to, so the cashier knows
+      *    whose sale is about to be resumed.
+           05 LINE 6 COL 3 VALUE "Resuming held transaction for: ".
+           05 LINE 6 COL PLUS 1 PIC X(45) FROM WS-Holder-Name.
+
+      *    Confirmation - "N" leaves the slot parked for later and
+      *    serves this customer as a brand-new transaction instead.
+           05 LINE 8 COL 3 VALUE "Continue this transaction? (Y/N): ".
+           05 LINE 8 COL PLUS 1 PIC X(01) USING WS-Resume-Confirm
+              REVERSE-VIDEO
+              REQUIRED.
