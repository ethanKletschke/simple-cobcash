@@ -0,0 +1,410 @@
+      *Reads every receipt CobCash printed today and produces a
+      *till-reconciliation summary (transaction count, total owed,
+      *total paid, total change given).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Tells us how many transaction-numbered receipt files exist
+           SELECT Counter-File ASSIGN TO "TXNCTR.DAT"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-Counter-Rel-Key
+           FILE STATUS IS WS-Counter-Status.
+      *    Each transaction's receipt, opened one at a time by number
+           SELECT Receipt-In-File ASSIGN TO WS-Receipt-Filename
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Receipt-Status.
+      *    A void/reversal draws its number from the same Counter-File
+      *    sequence as a receipt, so that number's slot holds a void
+      *    record instead of a receipt - checked for here so voids are
+      *    counted instead of just silently having no receipt to scan.
+           SELECT Void-In-File ASSIGN TO WS-Void-Filename
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-Void-Status.
+      *    The reconciliation summary this program produces
+           SELECT Summary-File ASSIGN TO "EODSUMRY.TXT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Counter-File.
+       01  Counter-Record.
+           05 CTR-Last-Txn-Number PIC 9(10).
+
+       FD  Receipt-In-File.
+       01  Receipt-Line-Record PIC X(80).
+
+       FD  Void-In-File.
+       01  Void-Line-Record PIC X(80).
+
+       FD  Summary-File.
+       01  Summary-Line-Record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *Which receipt file is currently being scanned
+       01  WS-Txn-Scanning.
+           05 WS-Txn-Number PIC 9(10) VALUE 0.
+           05 WS-Last-Txn-Number PIC 9(10) VALUE 0.
+           05 WS-Receipt-Filename PIC X(24).
+           05 WS-Counter-Rel-Key PIC 9(04) COMP VALUE 1.
+           05 WS-Counter-Status PIC X(02).
+           05 WS-Receipt-Status PIC X(02).
+               88 WS-Receipt-Opened-OK VALUE "00".
+               88 WS-Receipt-Missing VALUE "35".
+           05 WS-Receipt-EOF-Flag PIC X(01) VALUE "N".
+               88 WS-Receipt-EOF VALUE "Y".
+      *    "Y" once the REFUND heading line has been seen on the
+      *    receipt currently being scanned
+           05 WS-Refund-Flag PIC X(01) VALUE "N".
+               88 WS-Is-Refund VALUE "Y".
+      *    "Y" once the heading line has shown this receipt is dated
+      *    today - receipts from an earlier, already-reconciled day
+      *    must not be added into today's totals again.
+           05 WS-Receipt-Today-Flag PIC X(01) VALUE "N".
+               88 WS-Receipt-Is-Today VALUE "Y".
+      *    Date pulled off the heading line, for comparing to WS-Date
+           05 WS-Receipt-Date PIC X(10).
+      *    One line's worth of money, pulled off the receipt, before
+      *    it's added to or subtracted from the running totals
+           05 WS-Line-Amount PIC 9(09)V99 VALUE 0.
+
+      *Which void file is currently being scanned
+       01  WS-Void-Scanning.
+           05 WS-Void-Filename PIC X(24).
+           05 WS-Void-Status PIC X(02).
+               88 WS-Void-Opened-OK VALUE "00".
+           05 WS-Void-Scan-EOF-Flag PIC X(01) VALUE "N".
+               88 WS-Void-Scan-EOF VALUE "Y".
+      *    "Y" once the void record's own heading line has shown it
+      *    was recorded today
+           05 WS-Void-Today-Flag PIC X(01) VALUE "N".
+               88 WS-Void-Is-Today VALUE "Y".
+      *    Date pulled off the void record, for comparing to WS-Date
+           05 WS-Void-Date PIC X(10).
+      *    Original transaction number this void reverses, pulled off
+      *    the void record's "Original Txn Number:" line
+           05 WS-Void-Orig-Ref PIC 9(10) VALUE 0.
+
+      *Reversing a voided transaction's own contribution to today's
+      *totals - re-reads the original RECEIPTnnnn.TXT named by
+      *WS-Void-Orig-Ref and mirrors its Tally-Receipt-Line-Section
+      *logic into these deltas instead of the live running totals.
+       01  WS-Void-Netting.
+           05 WS-Void-Orig-Filename PIC X(24).
+           05 WS-Void-Orig-Status PIC X(02).
+               88 WS-Void-Orig-Opened-OK VALUE "00".
+           05 WS-Void-Orig-EOF-Flag PIC X(01) VALUE "N".
+               88 WS-Void-Orig-EOF VALUE "Y".
+           05 WS-Void-Orig-Refund-Flag PIC X(01) VALUE "N".
+               88 WS-Void-Orig-Is-Refund VALUE "Y".
+           05 WS-Void-Orig-Today-Flag PIC X(01) VALUE "N".
+               88 WS-Void-Orig-Is-Today VALUE "Y".
+           05 WS-Void-Orig-Date PIC X(10).
+           05 WS-Void-Net-Owed PIC S9(09)V99 VALUE 0.
+           05 WS-Void-Net-Paid PIC S9(09)V99 VALUE 0.
+           05 WS-Void-Net-Change PIC S9(09)V99 VALUE 0.
+
+      *Running reconciliation totals
+       01  WS-EOD-Totals.
+           05 WS-Txn-Count PIC 9(06) VALUE 0.
+           05 WS-Void-Count PIC 9(06) VALUE 0.
+           05 WS-Total-Owed PIC 9(09)V99 VALUE 0.
+           05 WS-Total-Paid PIC 9(09)V99 VALUE 0.
+           05 WS-Total-Change PIC 9(09)V99 VALUE 0.
+
+      *Edited totals for printing on the summary
+       01  WS-Disp-Totals.
+           05 WS-Disp-Txn-Count PIC ZZZ,ZZ9.
+           05 WS-Disp-Void-Count PIC ZZZ,ZZ9.
+           05 WS-Disp-Total-Owed PIC $$$,$$$,$$9.99.
+           05 WS-Disp-Total-Paid PIC $$$,$$$,$$9.99.
+           05 WS-Disp-Total-Change PIC $$$,$$$,$$9.99.
+
+      *Today's date, for the summary heading
+       01  WS-Date PIC 9999/99/99.
+
+       PROCEDURE DIVISION.
+       INITIALISATION SECTION. *> Set up before scanning any receipts
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Date.
+
+           OPEN INPUT Counter-File.
+           IF WS-Counter-Status = "00" THEN
+               READ Counter-File
+               MOVE CTR-Last-Txn-Number TO WS-Last-Txn-Number
+           END-IF.
+           CLOSE Counter-File.
+
+           OPEN OUTPUT Summary-File.
+
+           PERFORM Scan-Receipts-Section.
+           PERFORM Print-Summary-Section.
+
+           CLOSE Summary-File.
+           STOP RUN.
+
+       Scan-Receipts-Section SECTION. *> Walk every receipt file in turn
+           PERFORM Scan-One-Receipt-Section
+               VARYING WS-Txn-Number FROM 1 BY 1
+               UNTIL WS-Txn-Number > WS-Last-Txn-Number.
+
+       Scan-One-Receipt-Section SECTION. *> Tally one receipt's totals
+           STRING "RECEIPT" DELIMITED BY SIZE
+                  WS-Txn-Number DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+               INTO WS-Receipt-Filename.
+
+           OPEN INPUT Receipt-In-File.
+           IF WS-Receipt-Opened-OK THEN
+               MOVE "N" TO WS-Receipt-EOF-Flag
+               MOVE "N" TO WS-Refund-Flag
+               MOVE "N" TO WS-Receipt-Today-Flag
+               PERFORM Read-Receipt-Line-Section
+                   UNTIL WS-Receipt-EOF
+               CLOSE Receipt-In-File
+           ELSE
+      *        No receipt under this number - a void draws a number
+      *        from the same sequence, so check for one here instead
+      *        of leaving it silently unaccounted for.
+               PERFORM Scan-One-Void-Section
+           END-IF.
+
+       Scan-One-Void-Section SECTION. *> Count a void, if one exists
+           STRING "VOID" DELIMITED BY SIZE
+                  WS-Txn-Number DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+               INTO WS-Void-Filename.
+
+           OPEN INPUT Void-In-File.
+           IF WS-Void-Opened-OK THEN
+               MOVE "N" TO WS-Void-Scan-EOF-Flag
+               MOVE "N" TO WS-Void-Today-Flag
+               MOVE 0 TO WS-Void-Orig-Ref
+               PERFORM Read-Void-Line-Section
+                   UNTIL WS-Void-Scan-EOF
+               CLOSE Void-In-File
+      *        A void recorded on an earlier, already-reconciled day
+      *        belongs to that day's summary, not today's.
+               IF WS-Void-Is-Today THEN
+                   ADD 1 TO WS-Void-Count
+                   IF WS-Void-Orig-Ref > 0 THEN
+                       PERFORM Net-Out-Voided-Receipt-Section
+                   END-IF
+               END-IF
+           END-IF.
+
+       Read-Void-Line-Section SECTION. *> Pull one void-record line
+           READ Void-In-File
+               AT END SET WS-Void-Scan-EOF TO TRUE
+               NOT AT END PERFORM Scan-Void-Line-Section
+           END-READ.
+
+       Scan-Void-Line-Section SECTION. *> Pull this void's date/ref
+      *    Line 2 carries the date this void was recorded (see
+      *    main.cbl's Write-Void-Record-Section); the "Original Txn
+      *    Number:" line carries the original transaction it reverses.
+           IF Void-Line-Record(1:15) = "VOID / REVERSAL" THEN
+               MOVE Void-Line-Record(19:10) TO WS-Void-Date
+               IF WS-Void-Date = WS-Date THEN
+                   SET WS-Void-Is-Today TO TRUE
+               END-IF
+           END-IF.
+           IF Void-Line-Record(1:20) = "Original Txn Number:" THEN
+               MOVE FUNCTION NUMVAL(Void-Line-Record(22:10))
+                   TO WS-Void-Orig-Ref
+           END-IF.
+
+       Net-Out-Voided-Receipt-Section SECTION. *> Reverse a void's sale
+      *    Re-open the original receipt being reversed and back out
+      *    whatever it contributed to today's totals - but only if the
+      *    original itself was dated today; a void recorded today
+      *    against an earlier day's sale has nothing in today's
+      *    totals left to reverse.
+           MOVE 0 TO WS-Void-Net-Owed.
+           MOVE 0 TO WS-Void-Net-Paid.
+           MOVE 0 TO WS-Void-Net-Change.
+           MOVE "N" TO WS-Void-Orig-Refund-Flag.
+           MOVE "N" TO WS-Void-Orig-Today-Flag.
+
+           STRING "RECEIPT" DELIMITED BY SIZE
+                  WS-Void-Orig-Ref DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+               INTO WS-Void-Orig-Filename.
+           MOVE WS-Void-Orig-Filename TO WS-Receipt-Filename.
+
+           OPEN INPUT Receipt-In-File.
+           IF WS-Receipt-Opened-OK THEN
+               MOVE "N" TO WS-Void-Orig-EOF-Flag
+               PERFORM Read-Void-Orig-Line-Section
+                   UNTIL WS-Void-Orig-EOF
+               CLOSE Receipt-In-File
+
+               IF WS-Void-Orig-Is-Today THEN
+                   SUBTRACT WS-Void-Net-Owed FROM WS-Total-Owed
+                   SUBTRACT WS-Void-Net-Paid FROM WS-Total-Paid
+                   SUBTRACT WS-Void-Net-Change FROM WS-Total-Change
+               END-IF
+           END-IF.
+
+       Read-Void-Orig-Line-Section SECTION. *> Pull one voided-rcpt line
+           READ Receipt-In-File
+               AT END SET WS-Void-Orig-EOF TO TRUE
+               NOT AT END PERFORM Tally-Void-Orig-Line-Section
+           END-READ.
+
+       Tally-Void-Orig-Line-Section SECTION. *> Mirror this line's part
+      *    Mirrors Tally-Receipt-Line-Section's own logic exactly, but
+      *    into the WS-Void-Net-* deltas instead of the live totals, so
+      *    the deltas end up equal to whatever the original scan added
+      *    to those totals - and can simply be subtracted back out.
+           IF Receipt-Line-Record(1:7) = "REFUND " THEN
+               SET WS-Void-Orig-Is-Refund TO TRUE
+           END-IF.
+
+           IF (Receipt-Line-Record(1:7) = "REFUND ")
+                   OR (Receipt-Line-Record(1:7) = "Receipt") THEN
+               MOVE Receipt-Line-Record(25:10) TO WS-Void-Orig-Date
+               IF WS-Void-Orig-Date = WS-Date THEN
+                   SET WS-Void-Orig-Is-Today TO TRUE
+               END-IF
+           END-IF.
+
+           IF Receipt-Line-Record(1:10) = "Amt. Owed:" THEN
+               MOVE FUNCTION NUMVAL-C(Receipt-Line-Record(25:14))
+                   TO WS-Line-Amount
+               IF WS-Void-Orig-Is-Refund THEN
+                   SUBTRACT WS-Line-Amount FROM WS-Void-Net-Owed
+               ELSE
+                   ADD WS-Line-Amount TO WS-Void-Net-Owed
+               END-IF
+           END-IF.
+           IF Receipt-Line-Record(1:10) = "Amt. Paid:" THEN
+               MOVE FUNCTION NUMVAL-C(Receipt-Line-Record(25:14))
+                   TO WS-Line-Amount
+               IF WS-Void-Orig-Is-Refund THEN
+                   SUBTRACT WS-Line-Amount FROM WS-Void-Net-Paid
+               ELSE
+                   ADD WS-Line-Amount TO WS-Void-Net-Paid
+               END-IF
+           END-IF.
+           IF Receipt-Line-Record(1:7) = "Change:" THEN
+               ADD FUNCTION NUMVAL-C(Receipt-Line-Record(25:14))
+                   TO WS-Void-Net-Change
+           END-IF.
+
+       Read-Receipt-Line-Section SECTION. *> Pull one receipt line
+           READ Receipt-In-File
+               AT END SET WS-Receipt-EOF TO TRUE
+               NOT AT END PERFORM Tally-Receipt-Line-Section
+           END-READ.
+
+       Tally-Receipt-Line-Section SECTION. *> Add this line's amount
+      *    The heading prints "REFUND " or "Receipt" in these columns
+      *    (see main.cbl's PAGE HEADING) - a refund pays money back out
+      *    instead of taking it in, so its amounts net out instead of
+      *    adding on, the same way main.cbl's own batch subtotal does.
+      *    The heading also carries this receipt's own date - only a
+      *    receipt dated today counts toward today's reconciliation;
+      *    an earlier day's receipts are already reconciled and must
+      *    not be added in again just because the counter never resets.
+           IF Receipt-Line-Record(1:7) = "REFUND " THEN
+               SET WS-Is-Refund TO TRUE
+           END-IF.
+
+           IF (Receipt-Line-Record(1:7) = "REFUND ")
+                   OR (Receipt-Line-Record(1:7) = "Receipt") THEN
+               MOVE Receipt-Line-Record(25:10) TO WS-Receipt-Date
+               IF WS-Receipt-Date = WS-Date THEN
+                   SET WS-Receipt-Is-Today TO TRUE
+                   ADD 1 TO WS-Txn-Count
+               END-IF
+           END-IF.
+
+           IF WS-Receipt-Is-Today THEN
+               IF Receipt-Line-Record(1:10) = "Amt. Owed:" THEN
+                   MOVE FUNCTION NUMVAL-C(Receipt-Line-Record(25:14))
+                       TO WS-Line-Amount
+                   PERFORM Net-Into-Total-Owed-Section
+               END-IF
+               IF Receipt-Line-Record(1:10) = "Amt. Paid:" THEN
+                   MOVE FUNCTION NUMVAL-C(Receipt-Line-Record(25:14))
+                       TO WS-Line-Amount
+                   PERFORM Net-Into-Total-Paid-Section
+               END-IF
+               IF Receipt-Line-Record(1:7) = "Change:" THEN
+                   ADD FUNCTION NUMVAL-C(Receipt-Line-Record(25:14))
+                       TO WS-Total-Change
+               END-IF
+           END-IF.
+
+       Net-Into-Total-Owed-Section SECTION. *> Add or subtract Amt. Owed
+           IF WS-Is-Refund THEN
+               IF WS-Line-Amount > WS-Total-Owed THEN
+                   MOVE 0 TO WS-Total-Owed
+               ELSE
+                   SUBTRACT WS-Line-Amount FROM WS-Total-Owed
+               END-IF
+           ELSE
+               ADD WS-Line-Amount TO WS-Total-Owed
+           END-IF.
+
+       Net-Into-Total-Paid-Section SECTION. *> Add or subtract Amt. Paid
+           IF WS-Is-Refund THEN
+               IF WS-Line-Amount > WS-Total-Paid THEN
+                   MOVE 0 TO WS-Total-Paid
+               ELSE
+                   SUBTRACT WS-Line-Amount FROM WS-Total-Paid
+               END-IF
+           ELSE
+               ADD WS-Line-Amount TO WS-Total-Paid
+           END-IF.
+
+       Print-Summary-Section SECTION. *> Write the summary file
+           MOVE WS-Txn-Count TO WS-Disp-Txn-Count.
+           MOVE WS-Void-Count TO WS-Disp-Void-Count.
+           MOVE WS-Total-Owed TO WS-Disp-Total-Owed.
+           MOVE WS-Total-Paid TO WS-Disp-Total-Paid.
+           MOVE WS-Total-Change TO WS-Disp-Total-Change.
+
+           MOVE "========================================"
+               TO Summary-Line-Record
+           WRITE Summary-Line-Record.
+
+           STRING "End-of-Day Reconciliation  " DELIMITED BY SIZE
+                  WS-Date DELIMITED BY SIZE
+               INTO Summary-Line-Record.
+           WRITE Summary-Line-Record.
+
+           MOVE "========================================"
+               TO Summary-Line-Record
+           WRITE Summary-Line-Record.
+
+           STRING "Transactions Processed: " DELIMITED BY SIZE
+                  WS-Disp-Txn-Count DELIMITED BY SIZE
+               INTO Summary-Line-Record.
+           WRITE Summary-Line-Record.
+
+           STRING "Voided Transactions:    " DELIMITED BY SIZE
+                  WS-Disp-Void-Count DELIMITED BY SIZE
+               INTO Summary-Line-Record.
+           WRITE Summary-Line-Record.
+
+           STRING "Total Owed:             " DELIMITED BY SIZE
+                  WS-Disp-Total-Owed DELIMITED BY SIZE
+               INTO Summary-Line-Record.
+           WRITE Summary-Line-Record.
+
+           STRING "Total Paid:             " DELIMITED BY SIZE
+                  WS-Disp-Total-Paid DELIMITED BY SIZE
+               INTO Summary-Line-Record.
+           WRITE Summary-Line-Record.
+
+           STRING "Total Change Given:     " DELIMITED BY SIZE
+                  WS-Disp-Total-Change DELIMITED BY SIZE
+               INTO Summary-Line-Record.
+           WRITE Summary-Line-Record.
+
+           DISPLAY Summary-Line-Record.
+       END PROGRAM EODReport.
