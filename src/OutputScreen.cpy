@@ -1,31 +1,71 @@
       *Screen for user-friendly output
        01 SC-Output-Screen
-           BACKGROUND-COLOUR 7  *> White
-           FOREGROUND-COLOUR 0. *> Black
+           BACKGROUND-COLOR 7  *> White
+           FOREGROUND-COLOR 0. *> Black
 
       *    Empties the screen.
            05 BLANK SCREEN.
 
       *    Payment Summary heading
-           05 LINE 2 COL 3 
-              VALUE "Payment Summary (Press enter to exit)".
-           05 LINE 3 COL 3 
+           05 LINE 2 COL 3
+              VALUE "Payment Summary".
+           05 LINE 3 COL 3
               VALUE "-------------------------------------".
 
       *    Display each value entered by the user
            05 LINE 5 COL 3 VALUE "Cardholder Name: ".
-           05 LINE 5 COL PLUS 1 PIC X(45) FROM WS-Holder-Name. 
+           05 LINE 5 COL PLUS 1 PIC X(45) FROM WS-Holder-Name.
 
-           05 LINE 6 COL 3 VALUE "Owed: ".
-           05 LINE 6 COL PLUS 3 *> Equalises spacing for all 3 labels
+           05 LINE 6 COL 3 VALUE "Card Number: ".
+           05 LINE 6 COL PLUS 1 PIC X(16) FROM WS-Masked-Card-Number.
+           05 LINE 6 COL PLUS 2 VALUE "Tender: ".
+           05 LINE 6 COL PLUS 1 PIC X(04) FROM WS-Disp-Tender.
+
+      *    Sales Tax/Discount are shown ahead of Owed, same order as
+      *    the receipt footing (Amt. Owed already reflects both).
+           05 LINE 7 COL 3 VALUE "Sales Tax: ".
+           05 LINE 7 COL PLUS 1 PIC $$$$,$$9.99 FROM WS-Disp-Tax.
+
+           05 LINE 8 COL 3 VALUE "Discount: ".
+           05 LINE 8 COL PLUS 1 PIC $$$$,$$9.99 FROM WS-Disp-Discount.
+
+           05 LINE 9 COL 3 VALUE "Owed: ".
+           05 LINE 9 COL PLUS 3 *> Equalises spacing for all 3 labels
               PIC $$$$,$$9.99 FROM WS-Disp-Owed.
 
-           05 LINE 7 COL 3 VALUE "Paid: ".
-           05 LINE 7 COL PLUS 3 PIC $$$$,$$9.99 FROM WS-Disp-Paid.
+           05 LINE 10 COL 3 VALUE "Paid: ".
+           05 LINE 10 COL PLUS 3 PIC $$$$,$$9.99 FROM WS-Disp-Paid.
+
+           05 LINE 11 COL 3 VALUE "Change: ".
+           05 LINE 11 COL PLUS 1 PIC $$$$,$$9.99 FROM WS-Disp-Change.
+
+      *    Running total of Amt. Owed across this session's customers
+           05 LINE 12 COL 3 VALUE "Batch Subtotal: ".
+           05 LINE 12 COL PLUS 1 PIC $$$$,$$9.99
+              FROM WS-Disp-Batch-Subtotal.
+
+      *    Tell the user to check the newly created receipt file - the
+      *    filename itself, since each transaction gets its own file.
+           05 LINE 14 COL 3 VALUE "Please review your receipt: ".
+           05 LINE 14 COL PLUS 1 PIC X(24)
+              FROM WS-Last-Receipt-Filename.
+
+      *    Let the cashier serve another customer without relaunching
+           05 LINE 16 COL 3 VALUE "Another transaction? (Y/N): ".
+           05 LINE 16 COL PLUS 1 PIC X(01) USING WS-Another-Txn-Answer
+              REVERSE-VIDEO
+              REQUIRED.
 
-           05 LINE 8 COL 3 VALUE "Change: ".
-           05 LINE 8 COL PLUS 1 PIC $$$$,$$9.99 FROM WS-Disp-Change.
+      *    Let the cashier record a void for a transaction that
+      *    already printed a receipt.
+           05 LINE 17 COL 3 VALUE "Void a previous transaction? (Y/N):".
+           05 LINE 17 COL PLUS 1 PIC X(01) USING WS-Void-Answer
+              REVERSE-VIDEO
+              REQUIRED.
 
-      *    Tell the user to check the newly created Receipt file
-           05 LINE 10 COL 3 
-              VALUE "Please review your receipt (Receipt.txt)".
+      *    Let the cashier see the last receipt again without redoing
+      *    the sale.
+           05 LINE 18 COL 3 VALUE "Reprint last receipt? (Y/N): ".
+           05 LINE 18 COL PLUS 1 PIC X(01) USING WS-Reprint-Answer
+              REVERSE-VIDEO
+              REQUIRED.
